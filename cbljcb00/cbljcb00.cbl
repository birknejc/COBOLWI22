@@ -1,168 +1,459 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.             CBLJCB00.
-       AUTHOR.                 JEFF BIRKNER.
-       DATE-WRITTEN.           11/30/22.
-       DATE-COMPILED.
-
-      *****************************************************************
-      * CREATES A STUDENT ROSTER REPORT FROM AN INOUT FILE OF STUDENT *
-      * NAMES.                                                        *
-      *****************************************************************
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-           SELECT STUDENT-MASTER
-               ASSIGN TO "C:\COBOLWI22\STDNTMST.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT PRTOUT
-               ASSIGN TO "C:\COBOLWI22\STDNTRPT.PRT"
-               ORGANIZATION IS RECORD SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD STUDENT-MASTER
-           LABEL RECORD IS STANDARD
-           DATA RECORD IS I-REC
-           RECORD CONTAINS 49 CHARACTERS.
-
-       01  I-REC.
-           05  I-ID            PIC X(7).
-           05  I-NAME.
-               10  I-LNAME     PIC X(15).
-               10  I-FNAME     PIC X(15).
-               10  I-INIT      PIC X.
-           05  I-GPA           PIC 9V99.
-           05  I-EX-STRT-SAL   PIC 9(6)V99.
-
-       FD PRTOUT
-           LABEL RECORD IS OMITTED
-           DATA RECORD IS PRTLINE
-           RECORD CONTAINS 132 CHARACTERS
-           LINAGE IS 60 WITH FOOTING AT 56.
-
-       01  PRTLINE            PIC X(132).
-
-       WORKING-STORAGE SECTION.
-       01  WORK-AREA.
-           05  MORE-RECS       PIC XXX.
-           05  C-PCTR          PIC 99      VALUE 0.
-           05  C-SCTR          PIC 999     VALUE ZERO.
-
-       01  CURRENT-DATE-AND-TIME.
-           05  I-DATE.
-               10 I-YEAR       PIC 9(4).
-               10 I-MONTH      PIC 99.
-               10 I-DAY        PIC 99.
-           05 DTIME            PIC X(11).
-
-
-       01  COMPANY-TITLE-LINE.
-           05  FILLER          PIC X(6)    VALUE "DATE:".
-           05  O-MONTH         PIC 99.
-           05  FILLER          PIC X       VALUE '/'.
-           05  O-DAY           PIC 99.
-           05  FILLER          PIC X       VALUE '/'.
-           05  O-YEAR          PIC 9(4).
-           05  FILLER          PIC X(35)   VALUE SPACES.
-           05  FILLER          PIC X(30)   VALUE "BIRKNER'S COBOL STUDEN
-      -                                    "T ROSTER".
-           05  FILLER          PIC X(43)   VALUE SPACES.
-           05  FILLER          PIC X(6)    VALUE "PAGE:".
-           05  O-PCTR          PIC Z9.
-
-       01 COL-HDG1.
-           05  FILLER          PIC X(119)  VALUE SPACES.
-           05  FILLER          PIC X(13)   VALUE "ANTICIPATED".
-
-       01 COL-HDG2.
-           05 FILLER           PIC X(4)    VALUE "  ID".
-           05 FILLER           PIC X(23)   VALUE SPACES.
-           05 FILLER           PIC X(9)    VALUE "LAST NAME".
-           05 FILLER           PIC X(26)   VALUE SPACES.
-           05 FILLER           PIC X(10)   VALUE "FIRST NAME".
-           05 FILLER           PIC X(26)   VALUE SPACES.
-           05 FILLER           PIC X(3)   VALUE "GPA".
-           05 FILLER           PIC X(16)   VALUE " ".
-           05 FILLER           PIC X(15)   VALUE "STARTING SALARY".
-
-       01 DETAIL-LINE.
-           05 O-ID             PIC X(7).
-           05 FILLER           PIC X(20)   VALUE " ".
-           05 O-LNAME          PIC X(15).
-           05 FILLER           PIC X(20)   VALUE " ".
-           05 O-FNAME          PIC X(15).
-           05 FILLER           PIC X(20)   VALUE " ".
-           05 O-GPA            PIC Z.99.
-           05 FILLER           PIC X(18)   VALUE " ".
-           05 O-EX-STRT-SAL    PIC $ZZZ,ZZZ.99.
-           05 FILLER           PIC X(2)    VALUE " ".
-
-       01  GT-LINE.
-           05 FILLER           PIC X(54)   VALUE " ".
-           05 FILLER           PIC X(15)   VALUE "STUDENT COUNT".
-           05 O-SCTR           PIC ZZ9.
-           05 FILLER           PIC X(60)   VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       0000-MAIN.
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = "NO".
-           PERFORM 3000-CLOSING.
-           STOP RUN.
-
-       1000-INIT.
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
-           MOVE I-YEAR TO O-YEAR.
-           MOVE I-MONTH TO O-MONTH.
-           MOVE I-DAY TO O-DAY.
-
-           OPEN INPUT STUDENT-MASTER.
-           OPEN OUTPUT PRTOUT.
-
-           PERFORM 9000-READ.
-           PERFORM 9100-HDG.
-
-       2000-MAINLINE.
-           PERFORM 2200-CALCS.
-           PERFORM 2100-OUTPUT.
-           PERFORM 9000-READ.
-
-       2100-OUTPUT.
-           MOVE I-ID TO O-ID.
-           MOVE I-FNAME TO O-FNAME.
-           MOVE I-LNAME TO O-LNAME.
-           MOVE I-GPA TO O-GPA.
-           MOVE I-EX-STRT-SAL TO O-EX-STRT-SAL.
-           WRITE PRTLINE FROM DETAIL-LINE
-               AFTER ADVANCING 2 LINES
-                   AT EOP
-                       PERFORM 9100-HDG.
-
-       2200-CALCS.
-           COMPUTE C-SCTR = C-SCTR + 1.
-
-       3000-CLOSING.
-           MOVE C-SCTR TO O-SCTR.
-           WRITE PRTLINE FROM GT-LINE
-               AFTER ADVANCING 3 LINES.
-           CLOSE STUDENT-MASTER.
-           CLOSE PRTOUT.
-
-       9000-READ.
-           READ STUDENT-MASTER
-               AT END
-                   MOVE "NO" TO MORE-RECS.
-
-       9100-HDG.
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR.
-           WRITE PRTLINE FROM COMPANY-TITLE-LINE
-               AFTER ADVANCING PAGE.
-           WRITE PRTLINE FROM COL-HDG1
-               AFTER ADVANCING 2 LINES.
-           WRITE PRTLINE FROM COL-HDG2
-               AFTER ADVANCING 1 LINE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             CBLJCB00.
+       AUTHOR.                 JEFF BIRKNER.
+       DATE-WRITTEN.           11/30/22.
+       DATE-COMPILED.
+
+      *****************************************************************
+      * CREATES A STUDENT ROSTER REPORT FROM AN INOUT FILE OF STUDENT *
+      * NAMES.                                                        *
+      *****************************************************************
+      * MODIFICATION HISTORY:                                         *
+      *   08/09/26  JCB  RE-SEQUENCED THE ROSTER BODY BY I-LNAME WITH *
+      *            AN ALPHABETIC BREAK LINE AND PER-LETTER SUBCOUNT   *
+      *            AT EACH NEW FIRST LETTER OF LAST NAME, AND FORCED  *
+      *            A PAGE BREAK AHEAD OF A LETTER HEADING THAT WOULD  *
+      *            OTHERWISE BE ORPHANED NEAR THE FOOTING.            *
+      *   08/09/26  JCB  THE SORT NOW WRITES ITS SORTED OUTPUT TO A   *
+      *            PERSISTED WORK FILE (STDNTSRT.DAT) INSTEAD OF A    *
+      *            TRANSIENT SORT-WORK TEMPORARY FILE.  A RESTARTED   *
+      *            RUN REOPENS THAT FILE INSTEAD OF RE-SORTING THE    *
+      *            WHOLE MASTER, SO THE EXPENSIVE PART OF A LARGE-FILE*
+      *            BATCH WINDOW ISN'T PAID TWICE ON A REPRINT.  THE   *
+      *            CHECKPOINT RECORD NOW ALSO CARRIES THE RUNNING GPA/*
+      *            SALARY TOTALS AND MIN/MAX AND THE IN-PROGRESS      *
+      *            ALPHABETIC LETTER AND ITS SUBCOUNT, SO A RESTARTED *
+      *            RUN'S CLOSING STATISTICS AND LETTER BREAKS COME    *
+      *            OUT THE SAME AS AN UNINTERRUPTED RUN WOULD HAVE.   *
+      *   08/09/26  JCB  ADDED RECORD CONTAINS TO FD SORTED-FILE AND  *
+      *            FD CHECKPOINT-FILE TO MATCH STUDENT-MASTER AND     *
+      *            PRTOUT STATING THEIRS.                             *
+      *   08/09/26  JCB  1000-INIT WAS OPENING PRTOUT AS OUTPUT EVEN   *
+      *            ON A RESTART, WHICH TRUNCATED STDNTRPT.PRT AND LOST*
+      *            EVERY LINE PRINTED BEFORE THE CRASH.  IT NOW OPENS  *
+      *            PRTOUT EXTEND WHEN CHKPT-SW-RESTART = "YES" SO THE  *
+      *            REPRINT APPENDS INSTEAD OF STARTING OVER, AND THE   *
+      *            PAGE COUNTER IS CARRIED IN THE CHECKPOINT RECORD SO *
+      *            PAGE NUMBERING CONTINUES ACROSS THE RESTART TOO.    *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           SELECT STUDENT-MASTER
+               ASSIGN TO "C:\COBOLWI22\STDNTMST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS I-ID.
+
+           SELECT SORT-WORK
+               ASSIGN TO "SRTWK01".
+
+           SELECT SORTED-FILE
+               ASSIGN TO "C:\COBOLWI22\STDNTSRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SRT-STATUS.
+
+           SELECT PRTOUT
+               ASSIGN TO "C:\COBOLWI22\STDNTRPT.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "C:\COBOLWI22\STDNTCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+           COPY STDNTREC.
+
+       SD SORT-WORK
+           DATA RECORD IS SD-REC.
+
+       01  SD-REC.
+           05  SD-ID           PIC X(7).
+           05  SD-LNAME        PIC X(15).
+           05  SD-FNAME        PIC X(15).
+           05  SD-INIT         PIC X.
+           05  SD-GPA          PIC 9V99.
+           05  SD-EX-STRT-SAL  PIC 9(6)V99.
+
+       FD SORTED-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SRT-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+       01  SRT-REC.
+           05  SRT-ID          PIC X(7).
+           05  SRT-LNAME       PIC X(15).
+           05  SRT-FNAME       PIC X(15).
+           05  SRT-INIT        PIC X.
+           05  SRT-GPA         PIC 9V99.
+           05  SRT-EX-STRT-SAL PIC 9(6)V99.
+
+       FD PRTOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS PRTLINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  PRTLINE            PIC X(132).
+
+       FD CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHKPT-REC
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  CHKPT-REC.
+           05  CHKPT-LNAME       PIC X(15).
+           05  CHKPT-ID          PIC X(7).
+           05  CHKPT-CTR         PIC 999.
+           05  CHKPT-PCTR        PIC 99.
+           05  CHKPT-LETTER      PIC X.
+           05  CHKPT-LETTER-CTR  PIC 999.
+           05  CHKPT-GPA-TOTAL   PIC 9(4)V99.
+           05  CHKPT-GPA-MIN     PIC 9V99.
+           05  CHKPT-GPA-MAX     PIC 9V99.
+           05  CHKPT-SAL-TOTAL   PIC 9(9)V99.
+           05  CHKPT-SAL-MIN     PIC 9(6)V99.
+           05  CHKPT-SAL-MAX     PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  MORE-RECS       PIC XXX.
+           05  SW-SKIP-RECORD  PIC X       VALUE "N".
+           05  SW-REUSE-SORT   PIC X       VALUE "N".
+           05  C-PCTR          PIC 99      VALUE 0.
+           05  C-SCTR          PIC 999     VALUE ZERO.
+           05  C-GPA-TOTAL     PIC 9(4)V99 VALUE ZERO.
+           05  C-GPA-MIN       PIC 9V99    VALUE 9.99.
+           05  C-GPA-MAX       PIC 9V99    VALUE ZERO.
+           05  C-GPA-AVG       PIC 9V99    VALUE ZERO.
+           05  C-SAL-TOTAL     PIC 9(9)V99 VALUE ZERO.
+           05  C-SAL-MIN       PIC 9(6)V99 VALUE 999999.99.
+           05  C-SAL-MAX       PIC 9(6)V99 VALUE ZERO.
+           05  C-SAL-AVG       PIC 9(6)V99 VALUE ZERO.
+           05  C-CURR-LETTER   PIC X       VALUE SPACE.
+           05  C-LETTER-CTR    PIC 999     VALUE ZERO.
+           05  CHKPT-SW-RESTART PIC XXX    VALUE "NO".
+           05  CHKPT-LAST-LNAME PIC X(15)  VALUE SPACES.
+           05  CHKPT-LAST-ID   PIC X(7)    VALUE SPACES.
+           05  CHKPT-INTERVAL  PIC 999     VALUE 100.
+           05  CHKPT-REM       PIC 999     VALUE ZERO.
+           05  CHKPT-QUOT      PIC 999     VALUE ZERO.
+
+       77  CHKPT-STATUS        PIC XX      VALUE SPACES.
+       77  SRT-STATUS          PIC XX      VALUE SPACES.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10 I-YEAR       PIC 9(4).
+               10 I-MONTH      PIC 99.
+               10 I-DAY        PIC 99.
+           05 DTIME            PIC X(11).
+
+
+       01  COMPANY-TITLE-LINE.
+           05  FILLER          PIC X(6)    VALUE "DATE:".
+           05  O-MONTH         PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-DAY           PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-YEAR          PIC 9(4).
+           05  FILLER          PIC X(35)   VALUE SPACES.
+           05  FILLER          PIC X(30)   VALUE "BIRKNER'S COBOL STUDEN
+      -                                    "T ROSTER".
+           05  FILLER          PIC X(43)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE "PAGE:".
+           05  O-PCTR          PIC Z9.
+
+       01 COL-HDG1.
+           05  FILLER          PIC X(119)  VALUE SPACES.
+           05  FILLER          PIC X(13)   VALUE "ANTICIPATED".
+
+       01 COL-HDG2.
+           05 FILLER           PIC X(4)    VALUE "  ID".
+           05 FILLER           PIC X(23)   VALUE SPACES.
+           05 FILLER           PIC X(9)    VALUE "LAST NAME".
+           05 FILLER           PIC X(26)   VALUE SPACES.
+           05 FILLER           PIC X(10)   VALUE "FIRST NAME".
+           05 FILLER           PIC X(26)   VALUE SPACES.
+           05 FILLER           PIC X(3)   VALUE "GPA".
+           05 FILLER           PIC X(16)   VALUE " ".
+           05 FILLER           PIC X(15)   VALUE "STARTING SALARY".
+
+       01 ALPHA-BREAK-LINE.
+           05 FILLER           PIC X(10)   VALUE SPACES.
+           05 FILLER           PIC X(6)    VALUE "-----".
+           05 O-BREAK-LETTER   PIC X.
+           05 FILLER           PIC X(6)    VALUE "-----".
+
+       01 ALPHA-SUB-LINE.
+           05 FILLER           PIC X(10)   VALUE SPACES.
+           05 FILLER           PIC X(11)   VALUE "SUBCOUNT -".
+           05 O-SUB-LETTER     PIC X.
+           05 FILLER           PIC X(3)    VALUE ": ".
+           05 O-SUB-CTR        PIC ZZ9.
+
+       01 DETAIL-LINE.
+           05 O-ID             PIC X(7).
+           05 FILLER           PIC X(20)   VALUE " ".
+           05 O-LNAME          PIC X(15).
+           05 FILLER           PIC X(20)   VALUE " ".
+           05 O-FNAME          PIC X(15).
+           05 FILLER           PIC X(20)   VALUE " ".
+           05 O-GPA            PIC Z.99.
+           05 FILLER           PIC X(18)   VALUE " ".
+           05 O-EX-STRT-SAL    PIC $ZZZ,ZZZ.99.
+           05 FILLER           PIC X(2)    VALUE " ".
+
+       01  GT-LINE.
+           05 FILLER           PIC X(54)   VALUE " ".
+           05 FILLER           PIC X(15)   VALUE "STUDENT COUNT".
+           05 O-SCTR           PIC ZZ9.
+           05 FILLER           PIC X(60)   VALUE SPACES.
+
+       01  GT-LINE2.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 FILLER           PIC X(14)   VALUE "AVERAGE GPA:".
+           05 O-GPA-AVG        PIC 9.99.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 FILLER           PIC X(22)   VALUE "AVG STARTING SALARY:".
+           05 O-SAL-AVG        PIC $ZZZ,ZZZ.99.
+
+       01  GT-LINE3.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 FILLER           PIC X(11)   VALUE "GPA RANGE:".
+           05 O-GPA-MIN        PIC 9.99.
+           05 FILLER           PIC X(3)    VALUE " - ".
+           05 O-GPA-MAX        PIC 9.99.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 FILLER           PIC X(14)   VALUE "SALARY RANGE:".
+           05 O-SAL-MIN        PIC $ZZZ,ZZZ.99.
+           05 FILLER           PIC X(3)    VALUE " - ".
+           05 O-SAL-MAX        PIC $ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+           MOVE I-DAY TO O-DAY.
+
+           PERFORM 1100-CHECK-RESTART.
+           PERFORM 1200-PREPARE-SORTED-FILE.
+
+           IF CHKPT-SW-RESTART = "YES"
+               OPEN EXTEND PRTOUT
+           ELSE
+               OPEN OUTPUT PRTOUT
+           END-IF.
+           MOVE "YES" TO MORE-RECS.
+           PERFORM 9000-READ.
+           PERFORM 9100-HDG.
+
+       1100-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CHKPT-STATUS = "00"
+                   MOVE "YES" TO CHKPT-SW-RESTART
+                   MOVE CHKPT-LNAME TO CHKPT-LAST-LNAME
+                   MOVE CHKPT-ID TO CHKPT-LAST-ID
+                   MOVE CHKPT-CTR TO C-SCTR
+                   MOVE CHKPT-PCTR TO C-PCTR
+                   MOVE CHKPT-LETTER TO C-CURR-LETTER
+                   MOVE CHKPT-LETTER-CTR TO C-LETTER-CTR
+                   MOVE CHKPT-GPA-TOTAL TO C-GPA-TOTAL
+                   MOVE CHKPT-GPA-MIN TO C-GPA-MIN
+                   MOVE CHKPT-GPA-MAX TO C-GPA-MAX
+                   MOVE CHKPT-SAL-TOTAL TO C-SAL-TOTAL
+                   MOVE CHKPT-SAL-MIN TO C-SAL-MIN
+                   MOVE CHKPT-SAL-MAX TO C-SAL-MAX
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-PREPARE-SORTED-FILE.
+           MOVE "N" TO SW-REUSE-SORT.
+           IF CHKPT-SW-RESTART = "YES"
+               OPEN INPUT SORTED-FILE
+               IF SRT-STATUS = "00"
+                   MOVE "Y" TO SW-REUSE-SORT
+               END-IF
+           END-IF.
+           IF SW-REUSE-SORT = "N"
+               PERFORM 1210-RUN-SORT
+           END-IF.
+
+       1210-RUN-SORT.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-LNAME SD-ID
+               USING STUDENT-MASTER
+               GIVING SORTED-FILE.
+           OPEN INPUT SORTED-FILE.
+
+       2000-MAINLINE.
+           PERFORM 2100-OUTPUT.
+           PERFORM 9000-READ.
+
+       2100-OUTPUT.
+           MOVE "N" TO SW-SKIP-RECORD.
+           IF CHKPT-SW-RESTART = "YES"
+               PERFORM 2110-TEST-SKIP
+           END-IF.
+           IF SW-SKIP-RECORD = "N"
+               PERFORM 2150-ALPHA-BREAK-CHECK
+               PERFORM 2200-CALCS
+               PERFORM 2160-PRINT-DETAIL
+               PERFORM 2300-CHECKPOINT
+           END-IF.
+
+       2110-TEST-SKIP.
+           IF SRT-LNAME < CHKPT-LAST-LNAME
+               MOVE "Y" TO SW-SKIP-RECORD
+           ELSE
+               IF SRT-LNAME = CHKPT-LAST-LNAME
+                       AND SRT-ID NOT > CHKPT-LAST-ID
+                   MOVE "Y" TO SW-SKIP-RECORD
+               ELSE
+                   MOVE "NO" TO CHKPT-SW-RESTART
+               END-IF
+           END-IF.
+
+       2150-ALPHA-BREAK-CHECK.
+           IF SRT-LNAME(1:1) NOT = C-CURR-LETTER
+               IF C-CURR-LETTER NOT = SPACE
+                   PERFORM 2155-ALPHA-SUBTOTAL
+               END-IF
+               IF LINAGE-COUNTER > 52
+                   PERFORM 9100-HDG
+               END-IF
+               MOVE SRT-LNAME(1:1) TO C-CURR-LETTER
+               MOVE ZERO TO C-LETTER-CTR
+               PERFORM 2170-PRINT-ALPHA-BREAK
+           END-IF.
+
+       2155-ALPHA-SUBTOTAL.
+           MOVE C-CURR-LETTER TO O-SUB-LETTER.
+           MOVE C-LETTER-CTR TO O-SUB-CTR.
+           WRITE PRTLINE FROM ALPHA-SUB-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9100-HDG.
+
+       2170-PRINT-ALPHA-BREAK.
+           MOVE C-CURR-LETTER TO O-BREAK-LETTER.
+           WRITE PRTLINE FROM ALPHA-BREAK-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9100-HDG.
+
+       2160-PRINT-DETAIL.
+           MOVE SRT-ID TO O-ID.
+           MOVE SRT-FNAME TO O-FNAME.
+           MOVE SRT-LNAME TO O-LNAME.
+           MOVE SRT-GPA TO O-GPA.
+           MOVE SRT-EX-STRT-SAL TO O-EX-STRT-SAL.
+           WRITE PRTLINE FROM DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9100-HDG.
+           ADD 1 TO C-LETTER-CTR.
+
+       2200-CALCS.
+           COMPUTE C-SCTR = C-SCTR + 1.
+           ADD SRT-GPA TO C-GPA-TOTAL.
+           ADD SRT-EX-STRT-SAL TO C-SAL-TOTAL.
+           IF SRT-GPA < C-GPA-MIN
+               MOVE SRT-GPA TO C-GPA-MIN
+           END-IF.
+           IF SRT-GPA > C-GPA-MAX
+               MOVE SRT-GPA TO C-GPA-MAX
+           END-IF.
+           IF SRT-EX-STRT-SAL < C-SAL-MIN
+               MOVE SRT-EX-STRT-SAL TO C-SAL-MIN
+           END-IF.
+           IF SRT-EX-STRT-SAL > C-SAL-MAX
+               MOVE SRT-EX-STRT-SAL TO C-SAL-MAX
+           END-IF.
+
+       2300-CHECKPOINT.
+           DIVIDE C-SCTR BY CHKPT-INTERVAL
+               GIVING CHKPT-QUOT REMAINDER CHKPT-REM.
+           IF CHKPT-REM = ZERO
+               MOVE SRT-LNAME TO CHKPT-LNAME
+               MOVE SRT-ID TO CHKPT-ID
+               MOVE C-SCTR TO CHKPT-CTR
+               MOVE C-PCTR TO CHKPT-PCTR
+               MOVE C-CURR-LETTER TO CHKPT-LETTER
+               MOVE C-LETTER-CTR TO CHKPT-LETTER-CTR
+               MOVE C-GPA-TOTAL TO CHKPT-GPA-TOTAL
+               MOVE C-GPA-MIN TO CHKPT-GPA-MIN
+               MOVE C-GPA-MAX TO CHKPT-GPA-MAX
+               MOVE C-SAL-TOTAL TO CHKPT-SAL-TOTAL
+               MOVE C-SAL-MIN TO CHKPT-SAL-MIN
+               MOVE C-SAL-MAX TO CHKPT-SAL-MAX
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHKPT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       3000-CLOSING.
+           IF C-CURR-LETTER NOT = SPACE
+               PERFORM 2155-ALPHA-SUBTOTAL
+           END-IF.
+           MOVE C-SCTR TO O-SCTR.
+           WRITE PRTLINE FROM GT-LINE
+               AFTER ADVANCING 3 LINES.
+           IF C-SCTR > ZERO
+               DIVIDE C-GPA-TOTAL BY C-SCTR GIVING C-GPA-AVG
+               DIVIDE C-SAL-TOTAL BY C-SCTR GIVING C-SAL-AVG
+               MOVE C-GPA-AVG TO O-GPA-AVG
+               MOVE C-SAL-AVG TO O-SAL-AVG
+               WRITE PRTLINE FROM GT-LINE2
+                   AFTER ADVANCING 2 LINES
+               MOVE C-GPA-MIN TO O-GPA-MIN
+               MOVE C-GPA-MAX TO O-GPA-MAX
+               MOVE C-SAL-MIN TO O-SAL-MIN
+               MOVE C-SAL-MAX TO O-SAL-MAX
+               WRITE PRTLINE FROM GT-LINE3
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+           CLOSE SORTED-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT SORTED-FILE.
+           CLOSE SORTED-FILE.
+           CLOSE PRTOUT.
+
+       9000-READ.
+           READ SORTED-FILE
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+
+       9100-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM COL-HDG1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM COL-HDG2
+               AFTER ADVANCING 1 LINE.
