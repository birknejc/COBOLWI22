@@ -0,0 +1,326 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.             CBLJCB02.
+000030 AUTHOR.                 JEFF BIRKNER.
+000040 INSTALLATION.           REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.           02/10/26.
+000060 DATE-COMPILED.
+
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090*   02/10/26  JCB  ORIGINAL PROGRAM.                            *
+000100*****************************************************************
+
+000110*****************************************************************
+000120* APPLIES ADD / CHANGE / DELETE MAINTENANCE TRANSACTIONS FROM   *
+000130* STDNTTRN.DAT AGAINST STUDENT-MASTER (STDNTMST.DAT), KEYED     *
+000140* RANDOM ACCESS BY I-ID.  EVERY TRANSACTION APPLIED WRITES A    *
+000150* BEFORE/AFTER AUDIT RECORD TO STDNTAUD.DAT, AND EVERY          *
+000160* TRANSACTION REJECTED (DUPLICATE ADD, OR A CHANGE/DELETE       *
+000170* AGAINST AN ID NOT ON FILE) IS LISTED ON THE MAINTENANCE       *
+000180* EXCEPTION REPORT RATHER THAN APPLIED.                         *
+000190*****************************************************************
+
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT STUDENT-MASTER
+000240         ASSIGN TO "C:\COBOLWI22\STDNTMST.DAT"
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS DYNAMIC
+000270         RECORD KEY IS I-ID.
+
+000280     SELECT TRANS-FILE
+000290         ASSIGN TO "C:\COBOLWI22\STDNTTRN.DAT"
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+
+000310     SELECT AUDIT-FILE
+000320         ASSIGN TO "C:\COBOLWI22\STDNTAUD.DAT"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+
+000340     SELECT PRTOUT
+000350         ASSIGN TO "C:\COBOLWI22\STDNTMNT.PRT"
+000360         ORGANIZATION IS RECORD SEQUENTIAL.
+
+000370 DATA DIVISION.
+000380 FILE SECTION.
+
+000390 FD  STUDENT-MASTER
+000400     LABEL RECORD IS STANDARD
+000410     DATA RECORD IS I-REC
+000420     RECORD CONTAINS 49 CHARACTERS.
+
+000430     COPY STDNTREC.
+
+000440 FD  TRANS-FILE
+000450     LABEL RECORD IS STANDARD
+000460     DATA RECORD IS T-REC
+000470     RECORD CONTAINS 50 CHARACTERS.
+
+000480     COPY STDNTTRN.
+
+000490 FD  AUDIT-FILE
+000500     LABEL RECORD IS STANDARD
+000510     DATA RECORD IS A-REC
+000520     RECORD CONTAINS 106 CHARACTERS.
+
+000530     COPY STDNTAUD.
+
+000540 FD  PRTOUT
+000550     LABEL RECORD IS OMITTED
+000560     DATA RECORD IS PRTLINE
+000570     RECORD CONTAINS 132 CHARACTERS
+000580     LINAGE IS 60 WITH FOOTING AT 56.
+
+000590 01  PRTLINE             PIC X(132).
+
+000600 WORKING-STORAGE SECTION.
+000610 77  CHM100-SW-MORE-TRANS   PIC X       VALUE "Y".
+000620     88  CHM100-MORE-TRANS              VALUE "Y".
+
+000630 77  CHM100-SW-FOUND        PIC X       VALUE "N".
+000640     88  CHM100-RECORD-FOUND            VALUE "Y".
+
+000650 77  CHM100-PAGE-CTR        PIC 9(2)    COMP VALUE ZERO.
+000660 77  CHM100-ADD-CTR         PIC 9(5)    COMP VALUE ZERO.
+000670 77  CHM100-CHANGE-CTR      PIC 9(5)    COMP VALUE ZERO.
+000680 77  CHM100-DELETE-CTR      PIC 9(5)    COMP VALUE ZERO.
+000690 77  CHM100-REJECT-CTR      PIC 9(5)    COMP VALUE ZERO.
+
+000700 01  CHM100-CURRENT-DATE-AND-TIME.
+000710     05  CHM100-I-DATE.
+000720         10  CHM100-I-YEAR      PIC 9(4).
+000730         10  CHM100-I-MONTH     PIC 99.
+000740         10  CHM100-I-DAY       PIC 99.
+000750     05  CHM100-I-TIME.
+000760         10  CHM100-I-HOURS     PIC 99.
+000770         10  CHM100-I-MINUTES   PIC 99.
+000780         10  CHM100-I-SECONDS   PIC 99.
+000790         10  FILLER          PIC 9(4).
+
+000800 01  CHM100-TITLE-LINE.
+000810     05  FILLER          PIC X(6)    VALUE "DATE:".
+000820     05  CHM100-O-MONTH     PIC 99.
+000830     05  FILLER          PIC X       VALUE '/'.
+000840     05  CHM100-O-DAY       PIC 99.
+000850     05  FILLER          PIC X       VALUE '/'.
+000860     05  CHM100-O-YEAR      PIC 9(4).
+000870     05  FILLER          PIC X(20)   VALUE SPACES.
+000880     05  FILLER          PIC X(59)   VALUE "BIRKNER'S COBOL STUDEN
+000890-                                    "T MASTER MAINTENANCE EXCEPTIO
+000900-                                    "N REPORT".
+000910     05  FILLER          PIC X(29)   VALUE SPACES.
+000920     05  FILLER          PIC X(6)    VALUE "PAGE:".
+000930     05  CHM100-O-PCTR      PIC Z9.
+
+000940 01  CHM100-COL-HDG.
+000950     05  FILLER          PIC X(4)    VALUE "  ID".
+000960     05  FILLER          PIC X(4)    VALUE SPACES.
+000970     05  FILLER          PIC X(6)    VALUE "ACTION".
+000980     05  FILLER          PIC X(4)    VALUE SPACES.
+000990     05  FILLER          PIC X(6)    VALUE "REASON".
+
+001000 01  CHM100-DETAIL-LINE.
+001010     05  CHM100-O-ID        PIC X(7).
+001020     05  FILLER          PIC X(5)    VALUE SPACES.
+001030     05  CHM100-O-ACTION    PIC X(1).
+001040     05  FILLER          PIC X(13)   VALUE SPACES.
+001050     05  CHM100-O-REASON    PIC X(40).
+
+001060 01  CHM100-GT-LINE.
+001070     05  FILLER          PIC X(4)    VALUE SPACES.
+001080     05  FILLER          PIC X(11)   VALUE "ADDS:".
+001090     05  CHM100-O-ADD-CTR   PIC ZZZZ9.
+001100     05  FILLER          PIC X(4)    VALUE SPACES.
+001110     05  FILLER          PIC X(11)   VALUE "CHANGES:".
+001120     05  CHM100-O-CHG-CTR   PIC ZZZZ9.
+001130     05  FILLER          PIC X(4)    VALUE SPACES.
+001140     05  FILLER          PIC X(11)   VALUE "DELETES:".
+001150     05  CHM100-O-DEL-CTR   PIC ZZZZ9.
+001160     05  FILLER          PIC X(4)    VALUE SPACES.
+001170     05  FILLER          PIC X(12)   VALUE "REJECTS:".
+001180     05  CHM100-O-REJ-CTR   PIC ZZZZ9.
+
+001190 PROCEDURE DIVISION.
+
+001200 0000-MAINLINE.
+001210     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001220     PERFORM 2000-MAINLINE THRU 2000-EXIT
+001230         UNTIL NOT CHM100-MORE-TRANS.
+001240     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001250     STOP RUN.
+
+001260 1000-INITIALIZE.
+001270     MOVE FUNCTION CURRENT-DATE TO CHM100-CURRENT-DATE-AND-TIME.
+001280     MOVE CHM100-I-YEAR TO CHM100-O-YEAR.
+001290     MOVE CHM100-I-MONTH TO CHM100-O-MONTH.
+001300     MOVE CHM100-I-DAY TO CHM100-O-DAY.
+
+001310     OPEN I-O STUDENT-MASTER.
+001320     OPEN INPUT TRANS-FILE.
+001330     OPEN OUTPUT AUDIT-FILE.
+001340     OPEN OUTPUT PRTOUT.
+
+001350     PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001360     PERFORM 9200-READ-TRANS THRU 9200-EXIT.
+001370 1000-EXIT.
+001380     EXIT.
+
+001390 2000-MAINLINE.
+001400     EVALUATE TRUE
+001410         WHEN T-ADD
+001420             PERFORM 2100-PROCESS-ADD THRU 2100-EXIT
+001430         WHEN T-CHANGE
+001440             PERFORM 2200-PROCESS-CHANGE THRU 2200-EXIT
+001450         WHEN T-DELETE
+001460             PERFORM 2300-PROCESS-DELETE THRU 2300-EXIT
+001470         WHEN OTHER
+001480             MOVE "INVALID ACTION CODE" TO CHM100-O-REASON
+001490             PERFORM 9300-PRINT-EXCEPTION THRU 9300-EXIT
+001500     END-EVALUATE.
+001510     PERFORM 9200-READ-TRANS THRU 9200-EXIT.
+001520 2000-EXIT.
+001530     EXIT.
+
+001540 2100-PROCESS-ADD.
+001550     MOVE T-ID TO I-ID.
+001560     MOVE "N" TO CHM100-SW-FOUND.
+001570     READ STUDENT-MASTER
+001580         NOT INVALID KEY
+001590             SET CHM100-RECORD-FOUND TO TRUE
+001600     END-READ.
+001610     IF CHM100-RECORD-FOUND
+001620         MOVE "DUPLICATE ID - ADD REJECTED" TO CHM100-O-REASON
+001630         PERFORM 9300-PRINT-EXCEPTION THRU 9300-EXIT
+001640     ELSE
+001650         MOVE T-ID TO I-ID
+001660         MOVE T-LNAME TO I-LNAME
+001670         MOVE T-FNAME TO I-FNAME
+001680         MOVE T-INIT TO I-INIT
+001690         MOVE T-GPA TO I-GPA
+001700         MOVE T-EX-STRT-SAL TO I-EX-STRT-SAL
+001710         WRITE I-REC
+001720             INVALID KEY
+001730                 MOVE "DUPLICATE ID - ADD REJECTED" TO
+001740                     CHM100-O-REASON
+001750                 PERFORM 9300-PRINT-EXCEPTION THRU 9300-EXIT
+001760             NOT INVALID KEY
+001770                 MOVE SPACES TO A-OLD-VALUES
+001780                 MOVE ZERO TO A-OLD-GPA A-OLD-SAL
+001790                 MOVE I-LNAME TO A-NEW-LNAME
+001800                 MOVE I-FNAME TO A-NEW-FNAME
+001810                 MOVE I-INIT TO A-NEW-INIT
+001820                 MOVE I-GPA TO A-NEW-GPA
+001830                 MOVE I-EX-STRT-SAL TO A-NEW-SAL
+001840                 PERFORM 9400-WRITE-AUDIT THRU 9400-EXIT
+001850                 ADD 1 TO CHM100-ADD-CTR
+001860         END-WRITE
+001870     END-IF.
+001880 2100-EXIT.
+001890     EXIT.
+
+001900 2200-PROCESS-CHANGE.
+001910     MOVE T-ID TO I-ID.
+001920     READ STUDENT-MASTER
+001930         INVALID KEY
+001940             MOVE "ID NOT ON FILE - CHANGE REJECTED" TO
+001950                 CHM100-O-REASON
+001960             PERFORM 9300-PRINT-EXCEPTION THRU 9300-EXIT
+001970         NOT INVALID KEY
+001980             MOVE I-LNAME TO A-OLD-LNAME
+001990             MOVE I-FNAME TO A-OLD-FNAME
+002000             MOVE I-INIT TO A-OLD-INIT
+002010             MOVE I-GPA TO A-OLD-GPA
+002020             MOVE I-EX-STRT-SAL TO A-OLD-SAL
+002030             MOVE T-LNAME TO I-LNAME
+002040             MOVE T-FNAME TO I-FNAME
+002050             MOVE T-INIT TO I-INIT
+002060             MOVE T-GPA TO I-GPA
+002070             MOVE T-EX-STRT-SAL TO I-EX-STRT-SAL
+002080             REWRITE I-REC
+002090             MOVE I-LNAME TO A-NEW-LNAME
+002100             MOVE I-FNAME TO A-NEW-FNAME
+002110             MOVE I-INIT TO A-NEW-INIT
+002120             MOVE I-GPA TO A-NEW-GPA
+002130             MOVE I-EX-STRT-SAL TO A-NEW-SAL
+002140             PERFORM 9400-WRITE-AUDIT THRU 9400-EXIT
+002150             ADD 1 TO CHM100-CHANGE-CTR
+002160     END-READ.
+002170 2200-EXIT.
+002180     EXIT.
+
+002190 2300-PROCESS-DELETE.
+002200     MOVE T-ID TO I-ID.
+002210     READ STUDENT-MASTER
+002220         INVALID KEY
+002230             MOVE "ID NOT ON FILE - DELETE REJECTED" TO
+002240                 CHM100-O-REASON
+002250             PERFORM 9300-PRINT-EXCEPTION THRU 9300-EXIT
+002260         NOT INVALID KEY
+002270             MOVE I-LNAME TO A-OLD-LNAME
+002280             MOVE I-FNAME TO A-OLD-FNAME
+002290             MOVE I-INIT TO A-OLD-INIT
+002300             MOVE I-GPA TO A-OLD-GPA
+002310             MOVE I-EX-STRT-SAL TO A-OLD-SAL
+002320             DELETE STUDENT-MASTER
+002330             MOVE SPACES TO A-NEW-VALUES
+002340             MOVE ZERO TO A-NEW-GPA A-NEW-SAL
+002350             PERFORM 9400-WRITE-AUDIT THRU 9400-EXIT
+002360             ADD 1 TO CHM100-DELETE-CTR
+002370     END-READ.
+002380 2300-EXIT.
+002390     EXIT.
+
+002400 9000-TERMINATE.
+002410     MOVE CHM100-ADD-CTR TO CHM100-O-ADD-CTR.
+002420     MOVE CHM100-CHANGE-CTR TO CHM100-O-CHG-CTR.
+002430     MOVE CHM100-DELETE-CTR TO CHM100-O-DEL-CTR.
+002440     MOVE CHM100-REJECT-CTR TO CHM100-O-REJ-CTR.
+002450     WRITE PRTLINE FROM CHM100-GT-LINE
+002460         AFTER ADVANCING 3 LINES.
+002470     CLOSE STUDENT-MASTER.
+002480     CLOSE TRANS-FILE.
+002490     CLOSE AUDIT-FILE.
+002500     CLOSE PRTOUT.
+002510 9000-EXIT.
+002520     EXIT.
+
+002530 9100-PRINT-HDG.
+002540     ADD 1 TO CHM100-PAGE-CTR.
+002550     MOVE CHM100-PAGE-CTR TO CHM100-O-PCTR.
+002560     WRITE PRTLINE FROM CHM100-TITLE-LINE
+002570         AFTER ADVANCING PAGE.
+002580     WRITE PRTLINE FROM CHM100-COL-HDG
+002590         AFTER ADVANCING 2 LINES.
+002600 9100-EXIT.
+002610     EXIT.
+
+002620 9200-READ-TRANS.
+002630     READ TRANS-FILE
+002640         AT END
+002650             MOVE "N" TO CHM100-SW-MORE-TRANS
+002660     END-READ.
+002670 9200-EXIT.
+002680     EXIT.
+
+002690 9300-PRINT-EXCEPTION.
+002700     MOVE T-ID TO CHM100-O-ID.
+002710     MOVE T-ACTION TO CHM100-O-ACTION.
+002720     WRITE PRTLINE FROM CHM100-DETAIL-LINE
+002730         AFTER ADVANCING 2 LINES
+002740             AT EOP
+002750                 PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+002760     ADD 1 TO CHM100-REJECT-CTR.
+002770 9300-EXIT.
+002780     EXIT.
+
+002790 9400-WRITE-AUDIT.
+002800     MOVE FUNCTION CURRENT-DATE TO CHM100-CURRENT-DATE-AND-TIME.
+002810     MOVE T-ID TO A-ID.
+002820     MOVE T-ACTION TO A-ACTION.
+002830     MOVE CHM100-I-DATE TO A-DATE.
+002840     MOVE CHM100-I-HOURS TO A-HOURS.
+002850     MOVE CHM100-I-MINUTES TO A-MINUTES.
+002860     MOVE CHM100-I-SECONDS TO A-SECONDS.
+002870     WRITE A-REC.
+002880 9400-EXIT.
+002890     EXIT.
