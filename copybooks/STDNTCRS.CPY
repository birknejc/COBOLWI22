@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020* STUDENT COURSE-ENROLLMENT RECORD LAYOUT.  ONE RECORD PER      *
+000030* COURSE A STUDENT IS ENROLLED IN, KEYED TO STUDENT-MASTER BY   *
+000040* CRS-ID.  STDNTCRS.DAT IS MAINTAINED IN CRS-ID SEQUENCE TO     *
+000050* MATCH STUDENT-MASTER SO THE TWO FILES CAN BE READ TOGETHER.   *
+000060*****************************************************************
+000070 01  CRS-REC.
+000080     05  CRS-ID          PIC X(7).
+000090     05  CRS-COURSE-CODE PIC X(8).
+000100     05  CRS-CREDITS     PIC 9V9.
+000110     05  CRS-GRADE       PIC X(2).
