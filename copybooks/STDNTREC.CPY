@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020* STUDENT-MASTER RECORD LAYOUT.  SHARED BY EVERY PROGRAM THAT   *
+000030* READS, MAINTAINS, OR REPORTS AGAINST STDNTMST.DAT SO THE      *
+000040* FIELD LAYOUT ONLY HAS TO BE CHANGED IN ONE PLACE.             *
+000050*****************************************************************
+000060 01  I-REC.
+000070     05  I-ID            PIC X(7).
+000080     05  I-NAME.
+000090         10  I-LNAME     PIC X(15).
+000100         10  I-FNAME     PIC X(15).
+000110         10  I-INIT      PIC X.
+000120     05  I-GPA           PIC 9V99.
+000130     05  I-EX-STRT-SAL   PIC 9(6)V99.
