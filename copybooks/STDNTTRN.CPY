@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* STUDENT-MASTER MAINTENANCE TRANSACTION RECORD LAYOUT.  ONE    *
+000030* RECORD PER ADD / CHANGE / DELETE REQUEST AGAINST STDNTMST.DAT.*
+000040*****************************************************************
+000050 01  T-REC.
+000060     05  T-ACTION        PIC X(1).
+000070         88  T-ADD                   VALUE "A".
+000080         88  T-CHANGE                VALUE "C".
+000090         88  T-DELETE                VALUE "D".
+000100     05  T-ID            PIC X(7).
+000110     05  T-NAME.
+000120         10  T-LNAME     PIC X(15).
+000130         10  T-FNAME     PIC X(15).
+000140         10  T-INIT      PIC X.
+000150     05  T-GPA           PIC 9V99.
+000160     05  T-EX-STRT-SAL   PIC 9(6)V99.
