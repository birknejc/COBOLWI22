@@ -0,0 +1,29 @@
+000010*****************************************************************
+000020* STUDENT-MASTER AUDIT RECORD LAYOUT.  ONE RECORD IS WRITTEN TO *
+000030* STDNTAUD.DAT FOR EVERY ADD / CHANGE / DELETE APPLIED AGAINST  *
+000040* STDNTMST.DAT SO A BEFORE AND AFTER IMAGE OF THE RECORD, THE   *
+000050* STUDENT ID, AND THE DATE AND TIME OF THE CHANGE ARE ON FILE.  *
+000060*****************************************************************
+000070 01  A-REC.
+000080     05  A-ID            PIC X(7).
+000090     05  A-ACTION        PIC X(1).
+000100     05  A-DATE.
+000110         10  A-YEAR      PIC 9(4).
+000120         10  A-MONTH     PIC 99.
+000130         10  A-DAY       PIC 99.
+000140     05  A-TIME.
+000150         10  A-HOURS     PIC 99.
+000160         10  A-MINUTES   PIC 99.
+000170         10  A-SECONDS   PIC 99.
+000180     05  A-OLD-VALUES.
+000190         10  A-OLD-LNAME PIC X(15).
+000200         10  A-OLD-FNAME PIC X(15).
+000210         10  A-OLD-INIT  PIC X.
+000220         10  A-OLD-GPA   PIC 9V99.
+000230         10  A-OLD-SAL   PIC 9(6)V99.
+000240     05  A-NEW-VALUES.
+000250         10  A-NEW-LNAME PIC X(15).
+000260         10  A-NEW-FNAME PIC X(15).
+000270         10  A-NEW-INIT  PIC X.
+000280         10  A-NEW-GPA   PIC 9V99.
+000290         10  A-NEW-SAL   PIC 9(6)V99.
