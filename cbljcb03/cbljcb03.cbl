@@ -0,0 +1,251 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.             CBLJCB03.
+000030 AUTHOR.                 JEFF BIRKNER.
+000040 INSTALLATION.           REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.           02/10/26.
+000060 DATE-COMPILED.
+
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090*   02/10/26  JCB  ORIGINAL PROGRAM.                            *
+000100*****************************************************************
+
+000110*****************************************************************
+000120* EDITS EVERY STUDENT-MASTER RECORD BEFORE CBLJCB00 RUNS THE    *
+000130* OFFICIAL ROSTER.  I-ID MUST BE NUMERIC, I-GPA MUST FALL       *
+000140* BETWEEN 0.00 AND 4.00, AND I-EX-STRT-SAL MUST BE NUMERIC AND  *
+000150* WITHIN A REASONABLE DOLLAR RANGE.  ANY RECORD FAILING ONE OR  *
+000160* MORE EDITS IS LISTED ON THE EXCEPTION REPORT WITH A REASON    *
+000170* CODE INSTEAD OF BEING ALLOWED TO FLOW INTO THE OFFICIAL       *
+000180* ROSTER RUN.                                                   *
+000190*****************************************************************
+
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT STUDENT-MASTER
+000240         ASSIGN TO "C:\COBOLWI22\STDNTMST.DAT"
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS SEQUENTIAL
+000270         RECORD KEY IS I-ID.
+
+000280     SELECT PRTOUT
+000290         ASSIGN TO "C:\COBOLWI22\STDNTEDT.PRT"
+000300         ORGANIZATION IS RECORD SEQUENTIAL.
+
+000310 DATA DIVISION.
+000320 FILE SECTION.
+
+000330 FD  STUDENT-MASTER
+000340     LABEL RECORD IS STANDARD
+000350     DATA RECORD IS I-REC
+000360     RECORD CONTAINS 49 CHARACTERS.
+
+000370     COPY STDNTREC.
+
+000380 FD  PRTOUT
+000390     LABEL RECORD IS OMITTED
+000400     DATA RECORD IS PRTLINE
+000410     RECORD CONTAINS 132 CHARACTERS
+000420     LINAGE IS 60 WITH FOOTING AT 56.
+
+000430 01  PRTLINE             PIC X(132).
+
+000440 WORKING-STORAGE SECTION.
+000450 77  EDT100-SW-MORE-RECS PIC X       VALUE "Y".
+000460     88  EDT100-MORE-RECS            VALUE "Y".
+
+000470 77  EDT100-SW-BAD-REC   PIC X       VALUE "N".
+000480     88  EDT100-BAD-REC              VALUE "Y".
+
+000490 77  EDT100-PAGE-CTR     PIC 9(2)    COMP VALUE ZERO.
+000500 77  EDT100-SCTR         PIC 9(5)    COMP VALUE ZERO.
+000510 77  EDT100-REJECT-CTR   PIC 9(5)    COMP VALUE ZERO.
+000520 77  EDT100-REASON-CTR   PIC 9(1)    COMP VALUE ZERO.
+
+000530 01  EDT100-MAX-SALARY   PIC 9(6)V99 VALUE 200000.00.
+000540 01  EDT100-GPA-EDIT     PIC Z.99.
+
+000550 01  EDT100-REASON-TABLE.
+000560     05  EDT100-REASON   PIC X(40)   OCCURS 3 TIMES
+000570                                      INDEXED BY EDT100-RSN-IDX.
+
+000580 01  EDT100-CURRENT-DATE-AND-TIME.
+000590     05  EDT100-I-DATE.
+000600         10  EDT100-I-YEAR   PIC 9(4).
+000610         10  EDT100-I-MONTH  PIC 99.
+000620         10  EDT100-I-DAY    PIC 99.
+000630     05  EDT100-DTIME        PIC X(11).
+
+000640 01  EDT100-TITLE-LINE.
+000650     05  FILLER          PIC X(6)    VALUE "DATE:".
+000660     05  EDT100-O-MONTH  PIC 99.
+000670     05  FILLER          PIC X       VALUE '/'.
+000680     05  EDT100-O-DAY    PIC 99.
+000690     05  FILLER          PIC X       VALUE '/'.
+000700     05  EDT100-O-YEAR   PIC 9(4).
+000710     05  FILLER          PIC X(23)   VALUE SPACES.
+000720     05  FILLER          PIC X(47)   VALUE "BIRKNER'S COBOL STUDEN
+000730-                                    "T MASTER EXCEPTION REPORT".
+000740     05  FILLER          PIC X(38)   VALUE SPACES.
+000750     05  FILLER          PIC X(6)    VALUE "PAGE:".
+000760     05  EDT100-O-PCTR   PIC Z9.
+
+000770 01  EDT100-COL-HDG.
+000780     05  FILLER          PIC X(4)    VALUE "  ID".
+000790     05  FILLER          PIC X(4)    VALUE SPACES.
+000800     05  FILLER          PIC X(3)    VALUE "GPA".
+000810     05  FILLER          PIC X(4)    VALUE SPACES.
+000820     05  FILLER          PIC X(15)   VALUE "STARTING SALARY".
+000830     05  FILLER          PIC X(4)    VALUE SPACES.
+000840     05  FILLER          PIC X(11)   VALUE "REASON CODE".
+
+000850 01  EDT100-DETAIL-LINE.
+000860     05  EDT100-O-ID     PIC X(7).
+000870     05  FILLER          PIC X(4)    VALUE SPACES.
+000880     05  EDT100-O-GPA    PIC X(4).
+000890     05  FILLER          PIC X(3)    VALUE SPACES.
+000900     05  EDT100-O-SAL    PIC $ZZZ,ZZZ.99.
+000910     05  FILLER          PIC X(4)    VALUE SPACES.
+000920     05  EDT100-O-REASON PIC X(40).
+
+000930 01  EDT100-GT-LINE.
+000940     05  FILLER          PIC X(4)    VALUE SPACES.
+000950     05  FILLER          PIC X(22)   VALUE "RECORDS READ:".
+000960     05  EDT100-O-SCTR   PIC ZZZZ9.
+000970     05  FILLER          PIC X(4)    VALUE SPACES.
+000980     05  FILLER          PIC X(22)   VALUE "RECORDS REJECTED:".
+000990     05  EDT100-O-REJ-CTR PIC ZZZZ9.
+
+001000 PROCEDURE DIVISION.
+
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001030     PERFORM 2000-MAINLINE THRU 2000-EXIT
+001040         UNTIL NOT EDT100-MORE-RECS.
+001050     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001060     STOP RUN.
+
+001070 1000-INITIALIZE.
+001080     MOVE FUNCTION CURRENT-DATE TO EDT100-CURRENT-DATE-AND-TIME.
+001090     MOVE EDT100-I-YEAR TO EDT100-O-YEAR.
+001100     MOVE EDT100-I-MONTH TO EDT100-O-MONTH.
+001110     MOVE EDT100-I-DAY TO EDT100-O-DAY.
+
+001120     OPEN INPUT STUDENT-MASTER.
+001130     OPEN OUTPUT PRTOUT.
+
+001140     PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001150     PERFORM 9200-READ-MASTER THRU 9200-EXIT.
+001160 1000-EXIT.
+001170     EXIT.
+
+001180 2000-MAINLINE.
+001190     ADD 1 TO EDT100-SCTR.
+001200     PERFORM 2100-EDIT-RECORD THRU 2100-EXIT.
+001210     IF EDT100-BAD-REC
+001220         PERFORM 9300-PRINT-EXCEPTION THRU 9300-EXIT
+001230         ADD 1 TO EDT100-REJECT-CTR
+001240     END-IF.
+001250     PERFORM 9200-READ-MASTER THRU 9200-EXIT.
+001260 2000-EXIT.
+001270     EXIT.
+
+001280 2100-EDIT-RECORD.
+001290     MOVE "N" TO EDT100-SW-BAD-REC.
+001300     MOVE ZERO TO EDT100-REASON-CTR.
+001310     MOVE SPACES TO EDT100-REASON-TABLE.
+
+001320     IF I-ID NOT NUMERIC
+001330         SET EDT100-BAD-REC TO TRUE
+001340         ADD 1 TO EDT100-REASON-CTR
+001350         MOVE "E1 - STUDENT ID IS NOT NUMERIC" TO
+001360             EDT100-REASON (EDT100-REASON-CTR)
+001370     END-IF.
+
+001380     IF I-GPA NOT NUMERIC
+001390         SET EDT100-BAD-REC TO TRUE
+001400         ADD 1 TO EDT100-REASON-CTR
+001410         MOVE "E2 - GPA IS NOT NUMERIC" TO
+001420             EDT100-REASON (EDT100-REASON-CTR)
+001430     ELSE
+001440         IF I-GPA < 0.00 OR I-GPA > 4.00
+001450             SET EDT100-BAD-REC TO TRUE
+001460             ADD 1 TO EDT100-REASON-CTR
+001470             MOVE "E3 - GPA NOT IN RANGE 0.00 - 4.00" TO
+001480                 EDT100-REASON (EDT100-REASON-CTR)
+001490         END-IF
+001500     END-IF.
+
+001510     IF I-EX-STRT-SAL NOT NUMERIC
+001520         SET EDT100-BAD-REC TO TRUE
+001530         ADD 1 TO EDT100-REASON-CTR
+001540         MOVE "E4 - STARTING SALARY IS NOT NUMERIC" TO
+001550             EDT100-REASON (EDT100-REASON-CTR)
+001560     ELSE
+001570         IF I-EX-STRT-SAL = ZERO OR
+001580                 I-EX-STRT-SAL > EDT100-MAX-SALARY
+001590             SET EDT100-BAD-REC TO TRUE
+001600             ADD 1 TO EDT100-REASON-CTR
+001610             MOVE "E5 - STARTING SALARY OUT OF RANGE" TO
+001620                 EDT100-REASON (EDT100-REASON-CTR)
+001630         END-IF
+001640     END-IF.
+001650 2100-EXIT.
+001660     EXIT.
+
+001670 9000-TERMINATE.
+001680     MOVE EDT100-SCTR TO EDT100-O-SCTR.
+001690     MOVE EDT100-REJECT-CTR TO EDT100-O-REJ-CTR.
+001700     WRITE PRTLINE FROM EDT100-GT-LINE
+001710         AFTER ADVANCING 3 LINES.
+001720     CLOSE STUDENT-MASTER.
+001730     CLOSE PRTOUT.
+001740 9000-EXIT.
+001750     EXIT.
+
+001760 9100-PRINT-HDG.
+001770     ADD 1 TO EDT100-PAGE-CTR.
+001780     MOVE EDT100-PAGE-CTR TO EDT100-O-PCTR.
+001790     WRITE PRTLINE FROM EDT100-TITLE-LINE
+001800         AFTER ADVANCING PAGE.
+001810     WRITE PRTLINE FROM EDT100-COL-HDG
+001820         AFTER ADVANCING 2 LINES.
+001830 9100-EXIT.
+001840     EXIT.
+
+001850 9200-READ-MASTER.
+001860     READ STUDENT-MASTER
+001870         AT END
+001880             MOVE "N" TO EDT100-SW-MORE-RECS
+001890     END-READ.
+001900 9200-EXIT.
+001910     EXIT.
+
+001920 9300-PRINT-EXCEPTION.
+001930     MOVE I-ID TO EDT100-O-ID.
+001940     IF I-GPA NUMERIC
+001950         MOVE I-GPA TO EDT100-GPA-EDIT
+001960         MOVE EDT100-GPA-EDIT TO EDT100-O-GPA
+001970     ELSE
+001980         MOVE "****" TO EDT100-O-GPA
+001990     END-IF.
+002000     IF I-EX-STRT-SAL NUMERIC
+002010         MOVE I-EX-STRT-SAL TO EDT100-O-SAL
+002020     ELSE
+002030         MOVE ZERO TO EDT100-O-SAL
+002040     END-IF.
+002050     PERFORM 9310-PRINT-REASON-LINE THRU 9310-EXIT
+002060         VARYING EDT100-RSN-IDX FROM 1 BY 1
+002070         UNTIL EDT100-RSN-IDX > EDT100-REASON-CTR.
+002080 9300-EXIT.
+002090     EXIT.
+
+002100 9310-PRINT-REASON-LINE.
+002110     MOVE EDT100-REASON (EDT100-RSN-IDX) TO EDT100-O-REASON.
+002120     WRITE PRTLINE FROM EDT100-DETAIL-LINE
+002130         AFTER ADVANCING 2 LINES
+002140             AT EOP
+002150                 PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+002160 9310-EXIT.
+002170     EXIT.
