@@ -0,0 +1,281 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.             CBLJCB01.
+000030 AUTHOR.                 JEFF BIRKNER.
+000040 INSTALLATION.           REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.           02/10/26.
+000060 DATE-COMPILED.
+
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090*   02/10/26  JCB  ORIGINAL PROGRAM.                            *
+000095*   08/09/26  JCB  RE-SEQUENCED SD-REC TO MATCH I-REC'S BYTE    *
+000096*            LAYOUT - THE SORT'S USING PHRASE RELEASES A RAW    *
+000097*            IMAGE OF THE INPUT RECORD, SO SD-REC MUST LINE UP  *
+000098*            FIELD FOR FIELD WITH I-REC OR THE GPA/ID/NAME      *
+000099*            VALUES COME OUT SHIFTED.                           *
+000100*****************************************************************
+
+000110*****************************************************************
+000120* SORTS STUDENT-MASTER INTO DESCENDING I-GPA SEQUENCE AND       *
+000130* PRINTS A DEAN'S LIST / HONOR-ROLL REPORT IN THREE TIERS -     *
+000140* SUMMA CUM LAUDE (3.90 AND UP), MAGNA CUM LAUDE (3.70-3.89)    *
+000150* AND CUM LAUDE (3.50-3.69) - WITH A STUDENT COUNT PRINTED AT   *
+000160* THE END OF EACH TIER AND A GRAND TOTAL AT THE END OF THE RUN. *
+000170*****************************************************************
+
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT STUDENT-MASTER
+000220         ASSIGN TO "C:\COBOLWI22\STDNTMST.DAT"
+000221         ORGANIZATION IS INDEXED
+000222         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS I-ID.
+
+000240     SELECT SORT-WORK
+000250         ASSIGN TO "SRTWK01".
+
+000260     SELECT PRTOUT
+000270         ASSIGN TO "C:\COBOLWI22\DEANLIST.PRT"
+000280         ORGANIZATION IS RECORD SEQUENTIAL.
+
+000290 DATA DIVISION.
+000300 FILE SECTION.
+
+000310 FD  STUDENT-MASTER
+000320     LABEL RECORD IS STANDARD
+000330     DATA RECORD IS I-REC
+000340     RECORD CONTAINS 49 CHARACTERS.
+
+000345     COPY STDNTREC.
+
+000430 SD  SORT-WORK
+000440     DATA RECORD IS SD-REC.
+
+000450 01  SD-REC.
+000451     05  SD-ID           PIC X(7).
+000460     05  SD-LNAME        PIC X(15).
+000470     05  SD-FNAME        PIC X(15).
+000480     05  SD-INIT         PIC X(1).
+000490     05  SD-GPA          PIC 9V99.
+000510     05  SD-EX-STRT-SAL  PIC 9(6)V99.
+
+000520 FD  PRTOUT
+000530     LABEL RECORD IS OMITTED
+000540     DATA RECORD IS PRTLINE
+000550     RECORD CONTAINS 132 CHARACTERS
+000560     LINAGE IS 60 WITH FOOTING AT 56.
+
+000570 01  PRTLINE             PIC X(132).
+
+000580 WORKING-STORAGE SECTION.
+000590 77  DL100-SW-SORT-EOF   PIC X       VALUE "N".
+000600     88  DL100-SORT-EOF              VALUE "Y".
+
+000610 77  DL100-CURR-TIER     PIC 9(1)    COMP VALUE ZERO.
+000620     88  DL100-TIER-SUMMA            VALUE 1.
+000630     88  DL100-TIER-MAGNA            VALUE 2.
+000640     88  DL100-TIER-CUM-LAUDE        VALUE 3.
+
+000650 77  DL100-PRIOR-TIER    PIC 9(1)    COMP VALUE ZERO.
+
+000660 77  DL100-PAGE-CTR      PIC 9(2)    COMP VALUE ZERO.
+000670 77  DL100-SUMMA-CTR     PIC 9(3)    COMP VALUE ZERO.
+000680 77  DL100-MAGNA-CTR     PIC 9(3)    COMP VALUE ZERO.
+000690 77  DL100-CUM-LAUDE-CTR PIC 9(3)    COMP VALUE ZERO.
+000700 77  DL100-TOTAL-CTR     PIC 9(3)    COMP VALUE ZERO.
+
+000710 01  DL100-CURRENT-DATE-AND-TIME.
+000720     05  DL100-I-DATE.
+000730         10  DL100-I-YEAR    PIC 9(4).
+000740         10  DL100-I-MONTH   PIC 99.
+000750         10  DL100-I-DAY     PIC 99.
+000760     05  DL100-DTIME         PIC X(11).
+
+000770 01  DL100-TITLE-LINE.
+000780     05  FILLER          PIC X(6)    VALUE "DATE:".
+000790     05  DL100-O-MONTH   PIC 99.
+000800     05  FILLER          PIC X       VALUE '/'.
+000810     05  DL100-O-DAY     PIC 99.
+000820     05  FILLER          PIC X       VALUE '/'.
+000830     05  DL100-O-YEAR    PIC 9(4).
+000840     05  FILLER          PIC X(31)   VALUE SPACES.
+000850     05  FILLER          PIC X(34)   VALUE "BIRKNER'S COBOL DEAN'S LI
+000860-                                    "ST REPORT".
+000870     05  FILLER          PIC X(43)   VALUE SPACES.
+000880     05  FILLER          PIC X(6)    VALUE "PAGE:".
+000890     05  DL100-O-PCTR    PIC Z9.
+
+000900 01  DL100-COL-HDG.
+000910     05  FILLER           PIC X(4)    VALUE "  ID".
+000920     05  FILLER           PIC X(23)   VALUE SPACES.
+000930     05  FILLER           PIC X(9)    VALUE "LAST NAME".
+000940     05  FILLER           PIC X(26)   VALUE SPACES.
+000950     05  FILLER           PIC X(10)   VALUE "FIRST NAME".
+000960     05  FILLER           PIC X(26)   VALUE SPACES.
+000970     05  FILLER           PIC X(3)    VALUE "GPA".
+
+000980 01  DL100-TIER-HDG-LINE.
+000990     05  FILLER          PIC X(10)   VALUE SPACES.
+001000     05  DL100-O-TIER-NAME PIC X(30) VALUE SPACES.
+
+001010 01  DL100-DETAIL-LINE.
+001020     05  DL100-O-ID      PIC X(7).
+001030     05  FILLER          PIC X(20)   VALUE " ".
+001040     05  DL100-O-LNAME   PIC X(15).
+001050     05  FILLER          PIC X(20)   VALUE " ".
+001060     05  DL100-O-FNAME   PIC X(15).
+001070     05  FILLER          PIC X(20)   VALUE " ".
+001080     05  DL100-O-GPA     PIC Z.99.
+
+001090 01  DL100-TIER-GT-LINE.
+001100     05  FILLER          PIC X(10)   VALUE SPACES.
+001110     05  DL100-O-TIER-GT-NAME PIC X(22) VALUE SPACES.
+001120     05  FILLER          PIC X(9)    VALUE "COUNT:".
+001130     05  DL100-O-TIER-CTR PIC ZZ9.
+
+001140 01  DL100-GT-LINE.
+001150     05  FILLER          PIC X(54)   VALUE " ".
+001160     05  FILLER          PIC X(20)   VALUE "DEAN'S LIST COUNT".
+001170     05  DL100-O-TOTAL-CTR PIC ZZ9.
+
+001180 PROCEDURE DIVISION.
+
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001210     PERFORM 2000-PROCESS-SORT THRU 2000-EXIT.
+001220     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001230     STOP RUN.
+
+001240 1000-INITIALIZE.
+001250     MOVE FUNCTION CURRENT-DATE TO DL100-CURRENT-DATE-AND-TIME.
+001260     MOVE DL100-I-YEAR TO DL100-O-YEAR.
+001270     MOVE DL100-I-MONTH TO DL100-O-MONTH.
+001280     MOVE DL100-I-DAY TO DL100-O-DAY.
+001290     OPEN OUTPUT PRTOUT.
+001300 1000-EXIT.
+001310     EXIT.
+
+001320 2000-PROCESS-SORT.
+001330     SORT SORT-WORK
+001340         ON DESCENDING KEY SD-GPA
+001350         USING STUDENT-MASTER
+001360         OUTPUT PROCEDURE IS 3000-OUTPUT-PROC THRU 3000-EXIT.
+001370 2000-EXIT.
+001380     EXIT.
+
+001390 3000-OUTPUT-PROC.
+001400     PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001410     PERFORM 3100-RETURN-SORTED THRU 3100-EXIT
+001420         UNTIL DL100-SORT-EOF.
+001430 3000-EXIT.
+001440     EXIT.
+
+001450 3100-RETURN-SORTED.
+001460     RETURN SORT-WORK
+001470         AT END
+001480             SET DL100-SORT-EOF TO TRUE
+001490             GO TO 3100-EXIT.
+001500     IF SD-GPA < 3.50
+001510         SET DL100-SORT-EOF TO TRUE
+001520         GO TO 3100-EXIT.
+001530     PERFORM 3200-DETERMINE-TIER THRU 3200-EXIT.
+001540     IF DL100-CURR-TIER NOT = DL100-PRIOR-TIER
+001550         PERFORM 3300-TIER-BREAK THRU 3300-EXIT.
+001560     PERFORM 3400-PRINT-DETAIL THRU 3400-EXIT.
+001570 3100-EXIT.
+001580     EXIT.
+
+001590 3200-DETERMINE-TIER.
+001600     IF SD-GPA >= 3.90
+001610         MOVE 1 TO DL100-CURR-TIER
+001620     ELSE
+001630         IF SD-GPA >= 3.70
+001640             MOVE 2 TO DL100-CURR-TIER
+001650         ELSE
+001660             MOVE 3 TO DL100-CURR-TIER.
+001670 3200-EXIT.
+001680     EXIT.
+
+001690 3300-TIER-BREAK.
+001700     IF DL100-PRIOR-TIER NOT = ZERO
+001710         PERFORM 3500-TIER-TOTAL THRU 3500-EXIT.
+001720     PERFORM 9200-PRINT-TIER-HDG THRU 9200-EXIT.
+001730     MOVE DL100-CURR-TIER TO DL100-PRIOR-TIER.
+001740 3300-EXIT.
+001750     EXIT.
+
+001760 3400-PRINT-DETAIL.
+001770     MOVE SD-ID TO DL100-O-ID.
+001780     MOVE SD-LNAME TO DL100-O-LNAME.
+001790     MOVE SD-FNAME TO DL100-O-FNAME.
+001800     MOVE SD-GPA TO DL100-O-GPA.
+001810     WRITE PRTLINE FROM DL100-DETAIL-LINE
+001820         AFTER ADVANCING 2 LINES
+001830             AT EOP
+001840                 PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001850     EVALUATE TRUE
+001860         WHEN DL100-TIER-SUMMA
+001870             ADD 1 TO DL100-SUMMA-CTR
+001880         WHEN DL100-TIER-MAGNA
+001890             ADD 1 TO DL100-MAGNA-CTR
+001900         WHEN DL100-TIER-CUM-LAUDE
+001910             ADD 1 TO DL100-CUM-LAUDE-CTR
+001920     END-EVALUATE.
+001930     ADD 1 TO DL100-TOTAL-CTR.
+001940 3400-EXIT.
+001950     EXIT.
+
+001960 3500-TIER-TOTAL.
+001970     EVALUATE DL100-PRIOR-TIER
+001980         WHEN 1
+001990             MOVE "SUMMA CUM LAUDE" TO DL100-O-TIER-GT-NAME
+002000             MOVE DL100-SUMMA-CTR TO DL100-O-TIER-CTR
+002010         WHEN 2
+002020             MOVE "MAGNA CUM LAUDE" TO DL100-O-TIER-GT-NAME
+002030             MOVE DL100-MAGNA-CTR TO DL100-O-TIER-CTR
+002040         WHEN 3
+002050             MOVE "CUM LAUDE" TO DL100-O-TIER-GT-NAME
+002060             MOVE DL100-CUM-LAUDE-CTR TO DL100-O-TIER-CTR
+002070     END-EVALUATE.
+002080     WRITE PRTLINE FROM DL100-TIER-GT-LINE
+002090         AFTER ADVANCING 2 LINES.
+002100 3500-EXIT.
+002110     EXIT.
+
+002120 9000-TERMINATE.
+002130     IF DL100-PRIOR-TIER NOT = ZERO
+002140         PERFORM 3500-TIER-TOTAL THRU 3500-EXIT.
+002150     MOVE DL100-TOTAL-CTR TO DL100-O-TOTAL-CTR.
+002160     WRITE PRTLINE FROM DL100-GT-LINE
+002170         AFTER ADVANCING 3 LINES.
+002180     CLOSE PRTOUT.
+002190 9000-EXIT.
+002200     EXIT.
+
+002210 9100-PRINT-HDG.
+002220     ADD 1 TO DL100-PAGE-CTR.
+002230     MOVE DL100-PAGE-CTR TO DL100-O-PCTR.
+002240     WRITE PRTLINE FROM DL100-TITLE-LINE
+002250         AFTER ADVANCING PAGE.
+002260     WRITE PRTLINE FROM DL100-COL-HDG
+002270         AFTER ADVANCING 2 LINES.
+002280 9100-EXIT.
+002290     EXIT.
+
+002300 9200-PRINT-TIER-HDG.
+002310     EVALUATE DL100-CURR-TIER
+002320         WHEN 1
+002330             MOVE "SUMMA CUM LAUDE (3.90 - 4.00)" TO
+002340                 DL100-O-TIER-NAME
+002350         WHEN 2
+002360             MOVE "MAGNA CUM LAUDE (3.70 - 3.89)" TO
+002370                 DL100-O-TIER-NAME
+002380         WHEN 3
+002390             MOVE "CUM LAUDE (3.50 - 3.69)" TO
+002400                 DL100-O-TIER-NAME
+002410     END-EVALUATE.
+002420     WRITE PRTLINE FROM DL100-TIER-HDG-LINE
+002430         AFTER ADVANCING 2 LINES.
+002440 9200-EXIT.
+002450     EXIT.
