@@ -0,0 +1,303 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.             CBLJCB04.
+000030 AUTHOR.                 JEFF BIRKNER.
+000040 INSTALLATION.           REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.           02/10/26.
+000060 DATE-COMPILED.
+
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090*   02/10/26  JCB  ORIGINAL PROGRAM.                            *
+000095*   08/09/26  JCB  FIXED COURSE-FILE RECORD LENGTH, AND ADDED   *
+000096*            A SKIP/REPORT PASS FOR ORPHANED ENROLLMENT RECORDS *
+000097*            (CRS-ID LESS THAN THE CURRENT I-ID) SO A LEFTOVER  *
+000098*            COURSE RECORD FOR A DELETED STUDENT NO LONGER      *
+000099*            BLOCKS EVERY STUDENT AFTER IT FROM MATCHING. ALSO  *
+000101*            DRAIN AND REPORT ANY ORPHANED COURSE RECORDS LEFT  *
+000102*            PAST THE LAST MASTER RECORD, AND RENAMED PRTOUT'S  *
+000103*            TARGET TO STDNTTRP.PRT SO IT NO LONGER SHARES A    *
+000104*            FILENAME STEM WITH STDNTTRN.DAT.                  *
+000106*   08/09/26  JCB  A PAGE BREAK MID-TRANSCRIPT (DURING THE       *
+000107*            COURSE LIST OR AN ORPHAN-SKIP) ONLY REPRINTED THE   *
+000108*            TITLE LINE, LEAVING THE CONTINUATION PAGE'S COURSE  *
+000109*            ROWS WITH NO STUDENT NAME OR COLUMN HEADINGS.  NEW  *
+000110*            PARAGRAPH 9150-PRINT-HDG-MID-TRN REPRINTS THE       *
+000111*            CURRENT STUDENT'S ID/NAME/GPA LINE AND THE COLUMN   *
+000112*            HEADINGS RIGHT AFTER THE TITLE WHEN A PAGE BREAKS   *
+000113*            DURING 2200-PRINT-COURSES OR 2050-SKIP-ORPHAN-      *
+000114*            COURSES.  9400-DRAIN-ORPHAN-COURSES (THE TRAILING   *
+000115*            DRAIN PAST THE LAST MASTER RECORD) KEEPS THE PLAIN  *
+000116*            TITLE-ONLY HEADING SINCE IT HAS NO CURRENT STUDENT  *
+000117*            TO REPRINT AT THAT POINT.                           *
+000118*****************************************************************
+
+000110*****************************************************************
+000120* MATCHES STDNTCRS.DAT (COURSE ENROLLMENT, IN CRS-ID SEQUENCE)  *
+000130* AGAINST STUDENT-MASTER BY I-ID AND PRINTS A PER-STUDENT       *
+000140* TRANSCRIPT SHOWING NAME AND GPA FROM STUDENT-MASTER FOLLOWED  *
+000150* BY EVERY COURSE ON FILE FOR THAT STUDENT AND A CREDIT TOTAL.  *
+000160*****************************************************************
+
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT STUDENT-MASTER
+000210         ASSIGN TO "C:\COBOLWI22\STDNTMST.DAT"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS SEQUENTIAL
+000240         RECORD KEY IS I-ID.
+
+000250     SELECT COURSE-FILE
+000260         ASSIGN TO "C:\COBOLWI22\STDNTCRS.DAT"
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+
+000280     SELECT PRTOUT
+000290         ASSIGN TO "C:\COBOLWI22\STDNTTRP.PRT"
+000300         ORGANIZATION IS RECORD SEQUENTIAL.
+
+000310 DATA DIVISION.
+000320 FILE SECTION.
+
+000330 FD  STUDENT-MASTER
+000340     LABEL RECORD IS STANDARD
+000350     DATA RECORD IS I-REC
+000360     RECORD CONTAINS 49 CHARACTERS.
+
+000370     COPY STDNTREC.
+
+000380 FD  COURSE-FILE
+000390     LABEL RECORD IS STANDARD
+000400     DATA RECORD IS CRS-REC
+000410     RECORD CONTAINS 19 CHARACTERS.
+
+000420     COPY STDNTCRS.
+
+000430 FD  PRTOUT
+000440     LABEL RECORD IS OMITTED
+000450     DATA RECORD IS PRTLINE
+000460     RECORD CONTAINS 132 CHARACTERS
+000470     LINAGE IS 60 WITH FOOTING AT 56.
+
+000480 01  PRTLINE             PIC X(132).
+
+000490 WORKING-STORAGE SECTION.
+000500 77  TRN100-SW-MORE-MSTR PIC X       VALUE "Y".
+000510     88  TRN100-MORE-MSTR             VALUE "Y".
+
+000520 77  TRN100-SW-MORE-CRS  PIC X       VALUE "Y".
+000530     88  TRN100-MORE-CRS              VALUE "Y".
+
+000540 77  TRN100-PAGE-CTR     PIC 9(2)    COMP VALUE ZERO.
+000550 77  TRN100-STU-CTR      PIC 9(5)    COMP VALUE ZERO.
+000560 77  TRN100-CREDIT-TOTAL PIC 9(3)V9  COMP VALUE ZERO.
+
+000570 01  TRN100-CURRENT-DATE-AND-TIME.
+000580     05  TRN100-I-DATE.
+000590         10  TRN100-I-YEAR   PIC 9(4).
+000600         10  TRN100-I-MONTH  PIC 99.
+000610         10  TRN100-I-DAY    PIC 99.
+000620     05  TRN100-DTIME        PIC X(11).
+
+000630 01  TRN100-TITLE-LINE.
+000640     05  FILLER          PIC X(6)    VALUE "DATE:".
+000650     05  TRN100-O-MONTH  PIC 99.
+000660     05  FILLER          PIC X       VALUE '/'.
+000670     05  TRN100-O-DAY    PIC 99.
+000680     05  FILLER          PIC X       VALUE '/'.
+000690     05  TRN100-O-YEAR   PIC 9(4).
+000700     05  FILLER          PIC X(33)   VALUE SPACES.
+000710     05  FILLER          PIC X(41)   VALUE "BIRKNER'S COBOL STUDEN
+000720-                                    "T TRANSCRIPT REPORT".
+000730     05  FILLER          PIC X(34)   VALUE SPACES.
+000740     05  FILLER          PIC X(6)    VALUE "PAGE:".
+000750     05  TRN100-O-PCTR   PIC Z9.
+
+000760 01  TRN100-STUDENT-LINE.
+000770     05  FILLER          PIC X(4)    VALUE "  ID".
+000780     05  FILLER          PIC X(2)    VALUE SPACES.
+000790     05  TRN100-O-ID     PIC X(7).
+000800     05  FILLER          PIC X(4)    VALUE SPACES.
+000810     05  TRN100-O-LNAME  PIC X(15).
+000820     05  FILLER          PIC X(1)    VALUE ",".
+000830     05  TRN100-O-FNAME  PIC X(15).
+000840     05  FILLER          PIC X(2)    VALUE SPACES.
+000850     05  TRN100-O-INIT   PIC X.
+000860     05  FILLER          PIC X(4)    VALUE SPACES.
+000870     05  FILLER          PIC X(4)    VALUE "GPA:".
+000880     05  TRN100-O-GPA    PIC Z.99.
+
+000890 01  TRN100-COL-HDG.
+000900     05  FILLER          PIC X(10)   VALUE SPACES.
+000910     05  FILLER          PIC X(11)   VALUE "COURSE CODE".
+000920     05  FILLER          PIC X(10)   VALUE SPACES.
+000930     05  FILLER          PIC X(7)    VALUE "CREDITS".
+000940     05  FILLER          PIC X(10)   VALUE SPACES.
+000950     05  FILLER          PIC X(5)    VALUE "GRADE".
+
+000960 01  TRN100-COURSE-LINE.
+000970     05  FILLER          PIC X(10)   VALUE SPACES.
+000980     05  TRN100-O-CODE   PIC X(8).
+000990     05  FILLER          PIC X(13)   VALUE SPACES.
+001000     05  TRN100-O-CREDITS PIC Z9.9.
+001010     05  FILLER          PIC X(12)   VALUE SPACES.
+001020     05  TRN100-O-GRADE  PIC X(2).
+
+001030 01  TRN100-NO-COURSES-LINE.
+001040     05  FILLER          PIC X(10)   VALUE SPACES.
+001050     05  FILLER          PIC X(40)   VALUE
+001060         "NO COURSE ENROLLMENT RECORDS ON FILE".
+
+001061 01  TRN100-ORPHAN-LINE.
+001062     05  FILLER          PIC X(10)   VALUE SPACES.
+001063     05  TRN100-O-ORPH-ID PIC X(7).
+001064     05  FILLER          PIC X(2)    VALUE SPACES.
+001065     05  FILLER          PIC X(47)   VALUE
+001066         "ORPHANED ENROLLMENT - NO MATCHING MASTER RECORD".
+
+001070 01  TRN100-TOTAL-LINE.
+001080     05  FILLER          PIC X(10)   VALUE SPACES.
+001090     05  FILLER          PIC X(16)   VALUE "TOTAL CREDITS:".
+001100     05  TRN100-O-TOTAL  PIC ZZ9.9.
+
+001110 01  TRN100-GT-LINE.
+001120     05  FILLER          PIC X(4)    VALUE SPACES.
+001130     05  FILLER          PIC X(20)   VALUE "STUDENTS TRANSCRIBED".
+001140     05  TRN100-O-STU-CTR PIC ZZZZ9.
+
+001150 PROCEDURE DIVISION.
+
+001160 0000-MAINLINE.
+001170     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001180     PERFORM 2000-MAINLINE THRU 2000-EXIT
+001190         UNTIL NOT TRN100-MORE-MSTR.
+001200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001210     STOP RUN.
+
+001220 1000-INITIALIZE.
+001230     MOVE FUNCTION CURRENT-DATE TO TRN100-CURRENT-DATE-AND-TIME.
+001240     MOVE TRN100-I-YEAR TO TRN100-O-YEAR.
+001250     MOVE TRN100-I-MONTH TO TRN100-O-MONTH.
+001260     MOVE TRN100-I-DAY TO TRN100-O-DAY.
+
+001270     OPEN INPUT STUDENT-MASTER.
+001280     OPEN INPUT COURSE-FILE.
+001290     OPEN OUTPUT PRTOUT.
+
+001300     PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001310     PERFORM 9200-READ-MASTER THRU 9200-EXIT.
+001320     PERFORM 9300-READ-COURSE THRU 9300-EXIT.
+001330 1000-EXIT.
+001340     EXIT.
+
+001350 2000-MAINLINE.
+001360     ADD 1 TO TRN100-STU-CTR.
+001370     PERFORM 2100-PRINT-STUDENT THRU 2100-EXIT.
+001375     PERFORM 2050-SKIP-ORPHAN-COURSES THRU 2050-EXIT
+001376         UNTIL NOT TRN100-MORE-CRS OR CRS-ID NOT < I-ID.
+001380     MOVE ZERO TO TRN100-CREDIT-TOTAL.
+001390     IF TRN100-MORE-CRS AND CRS-ID = I-ID
+001400         PERFORM 2200-PRINT-COURSES THRU 2200-EXIT
+001410             UNTIL NOT TRN100-MORE-CRS OR CRS-ID NOT = I-ID
+001420     ELSE
+001430         WRITE PRTLINE FROM TRN100-NO-COURSES-LINE
+001440             AFTER ADVANCING 2 LINES
+001450     END-IF.
+001460     MOVE TRN100-CREDIT-TOTAL TO TRN100-O-TOTAL.
+001470     WRITE PRTLINE FROM TRN100-TOTAL-LINE
+001480         AFTER ADVANCING 2 LINES.
+001490     PERFORM 9200-READ-MASTER THRU 9200-EXIT.
+001500 2000-EXIT.
+001510     EXIT.
+
+001520 2100-PRINT-STUDENT.
+001530     MOVE I-ID TO TRN100-O-ID.
+001540     MOVE I-LNAME TO TRN100-O-LNAME.
+001550     MOVE I-FNAME TO TRN100-O-FNAME.
+001560     MOVE I-INIT TO TRN100-O-INIT.
+001570     MOVE I-GPA TO TRN100-O-GPA.
+001580     WRITE PRTLINE FROM TRN100-STUDENT-LINE
+001590         AFTER ADVANCING 3 LINES
+001600             AT EOP
+001610                 PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001620     WRITE PRTLINE FROM TRN100-COL-HDG
+001630         AFTER ADVANCING 2 LINES.
+001640 2100-EXIT.
+001650     EXIT.
+
+001651 2050-SKIP-ORPHAN-COURSES.
+001652     MOVE CRS-ID TO TRN100-O-ORPH-ID.
+001653     WRITE PRTLINE FROM TRN100-ORPHAN-LINE
+001654         AFTER ADVANCING 1 LINE
+001655             AT EOP
+001656                 PERFORM 9150-PRINT-HDG-MID-TRN THRU 9150-EXIT.
+001657     PERFORM 9300-READ-COURSE THRU 9300-EXIT.
+001658 2050-EXIT.
+001659     EXIT.
+
+001660 2200-PRINT-COURSES.
+001670     MOVE CRS-COURSE-CODE TO TRN100-O-CODE.
+001680     MOVE CRS-CREDITS TO TRN100-O-CREDITS.
+001690     MOVE CRS-GRADE TO TRN100-O-GRADE.
+001700     WRITE PRTLINE FROM TRN100-COURSE-LINE
+001710         AFTER ADVANCING 1 LINE
+001720             AT EOP
+001730                 PERFORM 9150-PRINT-HDG-MID-TRN THRU 9150-EXIT.
+001740     ADD CRS-CREDITS TO TRN100-CREDIT-TOTAL.
+001750     PERFORM 9300-READ-COURSE THRU 9300-EXIT.
+001760 2200-EXIT.
+001770     EXIT.
+
+001780 9000-TERMINATE.
+001790     MOVE TRN100-STU-CTR TO TRN100-O-STU-CTR.
+001800     WRITE PRTLINE FROM TRN100-GT-LINE
+001810         AFTER ADVANCING 3 LINES.
+001812     PERFORM 9400-DRAIN-ORPHAN-COURSES THRU 9400-EXIT
+001814         UNTIL NOT TRN100-MORE-CRS.
+001820     CLOSE STUDENT-MASTER.
+001830     CLOSE COURSE-FILE.
+001840     CLOSE PRTOUT.
+001850 9000-EXIT.
+001860     EXIT.
+
+001870 9100-PRINT-HDG.
+001880     ADD 1 TO TRN100-PAGE-CTR.
+001890     MOVE TRN100-PAGE-CTR TO TRN100-O-PCTR.
+001900     WRITE PRTLINE FROM TRN100-TITLE-LINE
+001910         AFTER ADVANCING PAGE.
+001920 9100-EXIT.
+001930     EXIT.
+
+001935 9150-PRINT-HDG-MID-TRN.
+001936     PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001937     WRITE PRTLINE FROM TRN100-STUDENT-LINE
+001938         AFTER ADVANCING 3 LINES.
+001939     WRITE PRTLINE FROM TRN100-COL-HDG
+001940         AFTER ADVANCING 2 LINES.
+001941 9150-EXIT.
+001942     EXIT.
+
+001940 9200-READ-MASTER.
+001950     READ STUDENT-MASTER
+001960         AT END
+001970             MOVE "N" TO TRN100-SW-MORE-MSTR
+001980     END-READ.
+001990 9200-EXIT.
+002000     EXIT.
+
+002010 9300-READ-COURSE.
+002020     READ COURSE-FILE
+002030         AT END
+002040             MOVE "N" TO TRN100-SW-MORE-CRS
+002050     END-READ.
+002060 9300-EXIT.
+002070     EXIT.
+
+002080 9400-DRAIN-ORPHAN-COURSES.
+002090     MOVE CRS-ID TO TRN100-O-ORPH-ID.
+002100     WRITE PRTLINE FROM TRN100-ORPHAN-LINE
+002110         AFTER ADVANCING 1 LINE
+002120             AT EOP
+002130                 PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+002140     PERFORM 9300-READ-COURSE THRU 9300-EXIT.
+002150 9400-EXIT.
+002160     EXIT.
