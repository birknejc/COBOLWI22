@@ -0,0 +1,236 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.             CBLJCB06.
+000030 AUTHOR.                 JEFF BIRKNER.
+000040 INSTALLATION.           REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.           02/12/26.
+000060 DATE-COMPILED.
+
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090*   02/12/26  JCB  ORIGINAL PROGRAM.                            *
+000095*   08/09/26  JCB  CONTROL-CARD-FILE NOW OPENS WITH A FILE      *
+000096*            STATUS CHECK, LIKE THE CHECKPOINT FILE IN CBLJCB00,*
+000097*            SO A MISSING STDNTCTL.DAT DEFAULTS THE EXPECTED    *
+000098*            COUNT TO ZERO INSTEAD OF ABENDING THE RUN.         *
+000100*****************************************************************
+
+000110*****************************************************************
+000120* READS STUDENT-MASTER IN KEY SEQUENCE AND FLAGS ANY I-ID THAT  *
+000130* REPEATS (A BAD MERGE OR A RE-KEYED RECORD) ON AN EXCEPTION    *
+000140* LISTING, THEN COMPARES THE RECORD COUNT ACTUALLY READ AGAINST *
+000150* THE EXPECTED COUNT ON A CONTROL CARD SO A BAD LOAD IS CAUGHT  *
+000160* BEFORE THE ROSTER RUNS.                                       *
+000170*****************************************************************
+
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT STUDENT-MASTER
+000220         ASSIGN TO "C:\COBOLWI22\STDNTMST.DAT"
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS SEQUENTIAL
+000250         RECORD KEY IS I-ID.
+
+000260     SELECT CONTROL-CARD-FILE
+000270         ASSIGN TO "C:\COBOLWI22\STDNTCTL.DAT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000285         FILE STATUS IS RCN100-CTL-STATUS.
+
+000290     SELECT PRTOUT
+000300         ASSIGN TO "C:\COBOLWI22\STDNTRCN.PRT"
+000310         ORGANIZATION IS RECORD SEQUENTIAL.
+
+000320 DATA DIVISION.
+000330 FILE SECTION.
+
+000340 FD  STUDENT-MASTER
+000350     LABEL RECORD IS STANDARD
+000360     DATA RECORD IS I-REC
+000370     RECORD CONTAINS 49 CHARACTERS.
+
+000380     COPY STDNTREC.
+
+000390 FD  CONTROL-CARD-FILE
+000400     LABEL RECORD IS STANDARD
+000410     DATA RECORD IS CTL-REC
+000415     RECORD CONTAINS 5 CHARACTERS.
+
+000420 01  CTL-REC.
+000430     05  CTL-EXPECTED-COUNT   PIC 9(5).
+
+000440 FD  PRTOUT
+000450     LABEL RECORD IS OMITTED
+000460     DATA RECORD IS PRTLINE
+000470     RECORD CONTAINS 132 CHARACTERS
+000480     LINAGE IS 60 WITH FOOTING AT 56.
+
+000490 01  PRTLINE             PIC X(132).
+
+000500 WORKING-STORAGE SECTION.
+000510 77  RCN100-SW-MORE-MSTR PIC X       VALUE "Y".
+000520     88  RCN100-MORE-MSTR             VALUE "Y".
+
+000530 77  RCN100-PAGE-CTR     PIC 9(2)    COMP VALUE ZERO.
+000540 77  RCN100-REC-CTR      PIC 9(5)    COMP VALUE ZERO.
+000550 77  RCN100-DUP-CTR      PIC 9(5)    COMP VALUE ZERO.
+000560 77  RCN100-PREV-ID      PIC X(7)    VALUE SPACES.
+000570 77  RCN100-EXPECTED-CTR PIC 9(5)    VALUE ZERO.
+000575 77  RCN100-CTL-STATUS   PIC XX      VALUE SPACES.
+
+000580 01  RCN100-CURRENT-DATE-AND-TIME.
+000590     05  RCN100-I-DATE.
+000600         10  RCN100-I-YEAR   PIC 9(4).
+000610         10  RCN100-I-MONTH  PIC 99.
+000620         10  RCN100-I-DAY    PIC 99.
+000630     05  RCN100-DTIME        PIC X(11).
+
+000640 01  RCN100-TITLE-LINE.
+000650     05  FILLER          PIC X(6)    VALUE "DATE:".
+000660     05  RCN100-O-MONTH  PIC 99.
+000670     05  FILLER          PIC X       VALUE '/'.
+000680     05  RCN100-O-DAY    PIC 99.
+000690     05  FILLER          PIC X       VALUE '/'.
+000700     05  RCN100-O-YEAR   PIC 9(4).
+000710     05  FILLER          PIC X(27)   VALUE SPACES.
+000720     05  FILLER          PIC X(42)   VALUE "STUDENT MASTER DUPLICA
+000730-                                    "TE-ID RECONCILIATION".
+000740     05  FILLER          PIC X(39)   VALUE SPACES.
+000750     05  FILLER          PIC X(6)    VALUE "PAGE:".
+000760     05  RCN100-O-PCTR   PIC Z9.
+
+000770 01  RCN100-COL-HDG.
+000780     05  FILLER          PIC X(10)   VALUE SPACES.
+000790     05  FILLER          PIC X(2)    VALUE "ID".
+000800     05  FILLER          PIC X(22)   VALUE SPACES.
+000810     05  FILLER          PIC X(9)    VALUE "LAST NAME".
+000820     05  FILLER          PIC X(26)   VALUE SPACES.
+000830     05  FILLER          PIC X(10)   VALUE "FIRST NAME".
+000840     05  FILLER          PIC X(6)    VALUE SPACES.
+000850     05  FILLER          PIC X(6)    VALUE "REASON".
+
+000860 01  RCN100-EXCEPTION-LINE.
+000870     05  RCN100-O-ID     PIC X(7).
+000880     05  FILLER          PIC X(20)   VALUE SPACES.
+000890     05  RCN100-O-LNAME  PIC X(15).
+000900     05  FILLER          PIC X(20)   VALUE SPACES.
+000910     05  RCN100-O-FNAME  PIC X(15).
+000920     05  FILLER          PIC X(13)   VALUE SPACES.
+000930     05  RCN100-O-REASON PIC X(32).
+
+000940 01  RCN100-CONTROL-LINE1.
+000950     05  FILLER          PIC X(4)    VALUE SPACES.
+000960     05  FILLER          PIC X(20)   VALUE "RECORDS READ:".
+000970     05  RCN100-O-READ   PIC ZZZZ9.
+
+000980 01  RCN100-CONTROL-LINE2.
+000990     05  FILLER          PIC X(4)    VALUE SPACES.
+001000     05  FILLER          PIC X(20)   VALUE "RECORDS EXPECTED:".
+001010     05  RCN100-O-EXPECT PIC ZZZZ9.
+
+001020 01  RCN100-CONTROL-LINE3.
+001030     05  FILLER          PIC X(4)    VALUE SPACES.
+001040     05  FILLER          PIC X(20)   VALUE "DUPLICATE I-IDS:".
+001050     05  RCN100-O-DUPS   PIC ZZZZ9.
+
+001060 01  RCN100-CONTROL-LINE4.
+001070     05  FILLER          PIC X(4)    VALUE SPACES.
+001080     05  RCN100-O-RESULT PIC X(40).
+
+001090 PROCEDURE DIVISION.
+
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001120     PERFORM 2000-MAINLINE THRU 2000-EXIT
+001130         UNTIL NOT RCN100-MORE-MSTR.
+001140     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001150     STOP RUN.
+
+001160 1000-INITIALIZE.
+001170     MOVE FUNCTION CURRENT-DATE TO RCN100-CURRENT-DATE-AND-TIME.
+001180     MOVE RCN100-I-YEAR TO RCN100-O-YEAR.
+001190     MOVE RCN100-I-MONTH TO RCN100-O-MONTH.
+001200     MOVE RCN100-I-DAY TO RCN100-O-DAY.
+
+001210     OPEN INPUT STUDENT-MASTER.
+001220     OPEN OUTPUT PRTOUT.
+
+001225     MOVE ZERO TO CTL-EXPECTED-COUNT.
+001230     OPEN INPUT CONTROL-CARD-FILE.
+001240     IF RCN100-CTL-STATUS = "00"
+001250         READ CONTROL-CARD-FILE
+001260             AT END
+001265                 MOVE ZERO TO CTL-EXPECTED-COUNT
+001270         END-READ
+001280         CLOSE CONTROL-CARD-FILE
+001285     END-IF.
+001290     MOVE CTL-EXPECTED-COUNT TO RCN100-EXPECTED-CTR.
+
+001300     PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001310     PERFORM 9200-READ-MASTER THRU 9200-EXIT.
+001320 1000-EXIT.
+001330     EXIT.
+
+001340 2000-MAINLINE.
+001350     ADD 1 TO RCN100-REC-CTR.
+001360     IF I-ID = RCN100-PREV-ID
+001370         ADD 1 TO RCN100-DUP-CTR
+001380         PERFORM 2100-PRINT-EXCEPTION THRU 2100-EXIT
+001390     END-IF.
+001400     MOVE I-ID TO RCN100-PREV-ID.
+001410     PERFORM 9200-READ-MASTER THRU 9200-EXIT.
+001420 2000-EXIT.
+001430     EXIT.
+
+001440 2100-PRINT-EXCEPTION.
+001450     MOVE I-ID TO RCN100-O-ID.
+001460     MOVE I-LNAME TO RCN100-O-LNAME.
+001470     MOVE I-FNAME TO RCN100-O-FNAME.
+001480     MOVE "DUPLICATE I-ID" TO RCN100-O-REASON.
+001490     WRITE PRTLINE FROM RCN100-EXCEPTION-LINE
+001500         AFTER ADVANCING 1 LINE
+001510             AT EOP
+001520                 PERFORM 9100-PRINT-HDG THRU 9100-EXIT.
+001530 2100-EXIT.
+001540     EXIT.
+
+001550 9000-TERMINATE.
+001560     MOVE RCN100-REC-CTR TO RCN100-O-READ.
+001570     WRITE PRTLINE FROM RCN100-CONTROL-LINE1
+001580         AFTER ADVANCING 3 LINES.
+001590     MOVE RCN100-EXPECTED-CTR TO RCN100-O-EXPECT.
+001600     WRITE PRTLINE FROM RCN100-CONTROL-LINE2
+001610         AFTER ADVANCING 1 LINE.
+001620     MOVE RCN100-DUP-CTR TO RCN100-O-DUPS.
+001630     WRITE PRTLINE FROM RCN100-CONTROL-LINE3
+001640         AFTER ADVANCING 1 LINE.
+001650     IF RCN100-DUP-CTR = ZERO AND
+001660             RCN100-REC-CTR = RCN100-EXPECTED-CTR
+001670         MOVE "CONTROL TOTALS MATCH - LOAD OK" TO RCN100-O-RESULT
+001680     ELSE
+001690         MOVE "CONTROL TOTALS DO NOT MATCH - SEE ABOVE"
+001700             TO RCN100-O-RESULT
+001710     END-IF.
+001720     WRITE PRTLINE FROM RCN100-CONTROL-LINE4
+001730         AFTER ADVANCING 2 LINES.
+001740     CLOSE STUDENT-MASTER.
+001750     CLOSE PRTOUT.
+001760 9000-EXIT.
+001770     EXIT.
+
+001780 9100-PRINT-HDG.
+001790     ADD 1 TO RCN100-PAGE-CTR.
+001800     MOVE RCN100-PAGE-CTR TO RCN100-O-PCTR.
+001810     WRITE PRTLINE FROM RCN100-TITLE-LINE
+001820         AFTER ADVANCING PAGE.
+001830     WRITE PRTLINE FROM RCN100-COL-HDG
+001840         AFTER ADVANCING 2 LINES.
+001850 9100-EXIT.
+001860     EXIT.
+
+001870 9200-READ-MASTER.
+001880     READ STUDENT-MASTER
+001890         AT END
+001900             MOVE "N" TO RCN100-SW-MORE-MSTR
+001910     END-READ.
+001920 9200-EXIT.
+001930     EXIT.
