@@ -0,0 +1,129 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.             CBLJCB05.
+000030 AUTHOR.                 JEFF BIRKNER.
+000040 INSTALLATION.           REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.           02/11/26.
+000060 DATE-COMPILED.
+
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090*   02/11/26  JCB  ORIGINAL PROGRAM.                            *
+000095*   08/09/26  JCB  SPLIT THE SALARY EDIT INTO A NUMERIC MOVE OF *
+000096*            THE WHOLE DOLLARS PLUS A COMPUTE FOR THE CENTS     *
+000097*            INSTEAD OF AN ALPHANUMERIC GROUP MOVE, AND SIZED   *
+000098*            CSV100-REC TO MATCH CSV100-DETAIL-LINE SO THE LAST *
+000099*            BYTE OF EVERY RECORD IS NO LONGER TRUNCATED.       *
+000101*   08/09/26  JCB  CSV100-O-LNAME/CSV100-O-FNAME WERE FIXED     *
+000102*            15-BYTE FIELDS MOVED STRAIGHT FROM I-LNAME/I-FNAME,*
+000103*            SO EVERY ROW CARRIED TRAILING SPACES BEFORE THE    *
+000104*            COMMA.  REPLACED THE FIXED DETAIL GROUP WITH A      *
+000105*            STRING OF FUNCTION TRIM(I-LNAME)/TRIM(I-FNAME) SO   *
+000106*            THE NAMES WRITE OUT AT THEIR TRIMMED LENGTH.  ALSO  *
+000107*            ADDED RECORD CONTAINS TO FD CSV-FILE TO MATCH EVERY *
+000108*            OTHER FD IN THIS CHANGE SET.                       *
+000109*****************************************************************
+
+000110*****************************************************************
+000120* READS STUDENT-MASTER AND WRITES A COMMA-DELIMITED EXTRACT OF  *
+000130* I-ID, I-LNAME, I-FNAME, AND I-EX-STRT-SAL FOR UPLOAD TO THE   *
+000140* FINANCIAL AID OFFICE'S SYSTEM.                                *
+000150*****************************************************************
+
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT STUDENT-MASTER
+000200         ASSIGN TO "C:\COBOLWI22\STDNTMST.DAT"
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS I-ID.
+
+000240     SELECT CSV-FILE
+000250         ASSIGN TO "C:\COBOLWI22\STDNTFA.CSV"
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+
+000290 FD  STUDENT-MASTER
+000300     LABEL RECORD IS STANDARD
+000310     DATA RECORD IS I-REC
+000320     RECORD CONTAINS 49 CHARACTERS.
+
+000330     COPY STDNTREC.
+
+000340 FD  CSV-FILE
+000350     LABEL RECORD IS STANDARD
+000360     DATA RECORD IS CSV100-REC
+000365     RECORD CONTAINS 81 CHARACTERS.
+
+000370 01  CSV100-REC              PIC X(81).
+
+000380 WORKING-STORAGE SECTION.
+000390 77  CSV100-SW-MORE-MSTR  PIC X       VALUE "Y".
+000400     88  CSV100-MORE-MSTR              VALUE "Y".
+
+000410 77  CSV100-REC-CTR       PIC 9(5)    COMP VALUE ZERO.
+000415 77  CSV100-PTR           PIC 9(4)    COMP VALUE 1.
+
+000420 01  CSV100-SALARY-EDIT.
+000430     05  CSV100-SAL-WHOLE PIC 9(6).
+000440     05  FILLER           PIC X       VALUE ".".
+000450     05  CSV100-SAL-CENTS PIC 99.
+
+000550 PROCEDURE DIVISION.
+
+000560 0000-MAINLINE.
+000570     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000580     PERFORM 2000-MAINLINE THRU 2000-EXIT
+000590         UNTIL NOT CSV100-MORE-MSTR.
+000600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000610     STOP RUN.
+
+000620 1000-INITIALIZE.
+000630     OPEN INPUT STUDENT-MASTER.
+000640     OPEN OUTPUT CSV-FILE.
+000650     PERFORM 9100-READ-MASTER THRU 9100-EXIT.
+000660 1000-EXIT.
+000670     EXIT.
+
+000680 2000-MAINLINE.
+000690     PERFORM 2100-BUILD-DETAIL THRU 2100-EXIT.
+000700     WRITE CSV100-REC.
+000720     ADD 1 TO CSV100-REC-CTR.
+000730     PERFORM 9100-READ-MASTER THRU 9100-EXIT.
+000740 2000-EXIT.
+000750     EXIT.
+
+000760 2100-BUILD-DETAIL.
+000770     MOVE SPACES TO CSV100-REC.
+000780     MOVE I-EX-STRT-SAL TO CSV100-SAL-WHOLE.
+000815     COMPUTE CSV100-SAL-CENTS =
+000816         (I-EX-STRT-SAL - CSV100-SAL-WHOLE) * 100.
+000817     MOVE 1 TO CSV100-PTR.
+000818     STRING I-ID                      DELIMITED BY SIZE
+000819            ","                        DELIMITED BY SIZE
+000820            FUNCTION TRIM(I-LNAME)     DELIMITED BY SIZE
+000821            ","                        DELIMITED BY SIZE
+000822            FUNCTION TRIM(I-FNAME)     DELIMITED BY SIZE
+000823            ","                        DELIMITED BY SIZE
+000824            CSV100-SALARY-EDIT         DELIMITED BY SIZE
+000825         INTO CSV100-REC
+000826         WITH POINTER CSV100-PTR
+000827     END-STRING.
+000830 2100-EXIT.
+000840     EXIT.
+
+000850 9000-TERMINATE.
+000860     CLOSE STUDENT-MASTER.
+000870     CLOSE CSV-FILE.
+000880 9000-EXIT.
+000890     EXIT.
+
+000900 9100-READ-MASTER.
+000910     READ STUDENT-MASTER
+000920         AT END
+000930             MOVE "N" TO CSV100-SW-MORE-MSTR
+000940     END-READ.
+000950 9100-EXIT.
+000960     EXIT.
